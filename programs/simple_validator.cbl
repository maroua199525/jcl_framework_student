@@ -1,33 +1,256 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SIMPLE-VALIDATOR.
        AUTHOR. JCL-FRAMEWORK-DEMO.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VAL-INFILE ASSIGN TO "OUTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VAL-REJFILE ASSIGN TO "VALREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VAL-PARMFILE ASSIGN TO "VALPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-STATUS.
+           SELECT VAL-COUNTFILE ASSIGN TO "SVCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VAL-INFILE.
+           COPY "reclay" REPLACING DL-RECORD        BY VAL-INPUT-RECORD
+                                    DL-REC-TYPE       BY VAL-REC-TYPE
+                                    DL-REC-KEY        BY VAL-REC-KEY
+                                    DL-REC-AMOUNT     BY VAL-REC-AMOUNT
+                                    DL-REC-DATE       BY VAL-REC-DATE
+                                    DL-REC-BRANCH     BY VAL-REC-BRANCH
+                                    DL-TRAILER-RECORD BY
+                                        VAL-TRAILER-RECORD
+                                    DL-TRL-TYPE       BY VAL-TRL-TYPE
+                                    DL-TRL-COUNT      BY VAL-TRL-COUNT.
+
+       FD  VAL-REJFILE.
+       01  VAL-REJ-RECORD.
+           05  VAL-REJ-LINE-NO     PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  VAL-REJ-REASON      PIC X(30).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  VAL-REJ-DATA        PIC X(80).
+
+       FD  VAL-PARMFILE.
+       01  VAL-PARM-RECORD         PIC X(80).
+
+       FD  VAL-COUNTFILE.
+       01  VAL-COUNT-RECORD        PIC 9(7).
+
        WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-LINE-POSITION        PIC 9(7) VALUE 0.
        01  WS-RECORD-COUNT         PIC 9(5) VALUE 0.
        01  WS-VALID-COUNT          PIC 9(5) VALUE 0.
        01  WS-INVALID-COUNT        PIC 9(5) VALUE 0.
-       
+
+       01  WS-PARMFILE-STATUS      PIC X(2)   VALUE SPACES.
+       01  WS-MAX-INVALID-PCT      PIC 9(3)V99 VALUE 100.00.
+       01  WS-MAX-INVALID-CNT      PIC 9(7)   VALUE 9999999.
+       01  WS-INVALID-PCT          PIC 9(3)V99 VALUE 0.
+       01  WS-THRESHOLD-SW         PIC X      VALUE 'N'.
+           88  WS-THRESHOLD-EXCEEDED         VALUE 'Y'.
+
+       01  WS-PARM-KEY             PIC X(20)  VALUE SPACES.
+       01  WS-PARM-VALUE           PIC X(20)  VALUE SPACES.
+       01  WS-PARM-EOF-SW          PIC X      VALUE 'N'.
+           88  WS-PARM-EOF                    VALUE 'Y'.
+
+       01  WS-RECORD-VALID-SW      PIC X      VALUE 'Y'.
+           88  WS-RECORD-IS-VALID             VALUE 'Y'.
+           88  WS-RECORD-IS-INVALID           VALUE 'N'.
+       01  WS-REJECT-REASON        PIC X(30)  VALUE SPACES.
+
+       01  WS-DATE-VALID-SW        PIC X      VALUE 'Y'.
+           88  WS-DATE-IS-VALID                VALUE 'Y'.
+           88  WS-DATE-IS-INVALID               VALUE 'N'.
+       01  WS-DATE-YEAR            PIC 9(4)   VALUE 0.
+       01  WS-DATE-MONTH           PIC 9(2)   VALUE 0.
+       01  WS-DATE-DAY             PIC 9(2)   VALUE 0.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "SIMPLE-VALIDATOR: Starting data validation..."
-           
-           PERFORM SIMULATE-VALIDATION
-           
+
+           PERFORM READ-THRESHOLD-PARAMETERS
+               THRU READ-THRESHOLD-PARAMETERS-EXIT
+
+           OPEN INPUT VAL-INFILE
+           OPEN OUTPUT VAL-REJFILE
+
+           PERFORM READ-AND-VALIDATE-LOOP
+               UNTIL WS-EOF-FLAG = 'Y'
+
+           CLOSE VAL-INFILE
+           CLOSE VAL-REJFILE
+
            DISPLAY "SIMPLE-VALIDATOR: Validation completed"
            DISPLAY "SIMPLE-VALIDATOR: Total records: " WS-RECORD-COUNT
            DISPLAY "SIMPLE-VALIDATOR: Valid records: " WS-VALID-COUNT
-           DISPLAY "SIMPLE-VALIDATOR: Invalid records: " WS-INVALID-COUNT
-           
+           DISPLAY "SIMPLE-VALIDATOR: Invalid records: "
+               WS-INVALID-COUNT
+
+           PERFORM WRITE-COUNT-HANDOFF
+           PERFORM CHECK-INVALID-THRESHOLDS
+
+           IF WS-THRESHOLD-EXCEEDED
+               MOVE 4 TO RETURN-CODE
+               DISPLAY "SIMPLE-VALIDATOR: *** INVALID-RECORD "
+                   "THRESHOLD EXCEEDED - FLAGGED FOR REVIEW ***"
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+
            STOP RUN.
-       
-       SIMULATE-VALIDATION.
-           MOVE 100 TO WS-RECORD-COUNT
-           MOVE 95 TO WS-VALID-COUNT
-           MOVE 5 TO WS-INVALID-COUNT
-           
-           DISPLAY "SIMPLE-VALIDATOR: Processing record batch..."
-           DISPLAY "SIMPLE-VALIDATOR: Checking data integrity..."
-           DISPLAY "SIMPLE-VALIDATOR: Applying business rules...".
\ No newline at end of file
+
+       WRITE-COUNT-HANDOFF.
+           OPEN OUTPUT VAL-COUNTFILE
+           MOVE WS-RECORD-COUNT TO VAL-COUNT-RECORD
+           WRITE VAL-COUNT-RECORD
+           CLOSE VAL-COUNTFILE.
+
+       READ-THRESHOLD-PARAMETERS.
+           OPEN INPUT VAL-PARMFILE
+           IF WS-PARMFILE-STATUS NOT = "00"
+               DISPLAY "SIMPLE-VALIDATOR: No parameter card found - "
+                   "using default thresholds"
+               GO TO READ-THRESHOLD-PARAMETERS-EXIT
+           END-IF
+
+           PERFORM READ-ONE-PARM-LINE
+               UNTIL WS-PARM-EOF
+
+           CLOSE VAL-PARMFILE.
+
+       READ-THRESHOLD-PARAMETERS-EXIT.
+           EXIT.
+
+       READ-ONE-PARM-LINE.
+           READ VAL-PARMFILE INTO VAL-PARM-RECORD
+               AT END
+                   SET WS-PARM-EOF TO TRUE
+               NOT AT END
+                   PERFORM APPLY-PARM-TOKEN
+           END-READ.
+
+       APPLY-PARM-TOKEN.
+           MOVE SPACES TO WS-PARM-KEY WS-PARM-VALUE
+           UNSTRING VAL-PARM-RECORD DELIMITED BY "="
+               INTO WS-PARM-KEY WS-PARM-VALUE
+
+           EVALUATE WS-PARM-KEY
+               WHEN "MAXPCT"
+                   MOVE WS-PARM-VALUE(1:6) TO WS-MAX-INVALID-PCT
+               WHEN "MAXCNT"
+                   MOVE WS-PARM-VALUE(1:7) TO WS-MAX-INVALID-CNT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       CHECK-INVALID-THRESHOLDS.
+           MOVE 0 TO WS-INVALID-PCT
+           IF WS-RECORD-COUNT > 0
+               COMPUTE WS-INVALID-PCT ROUNDED =
+                   (WS-INVALID-COUNT * 100) / WS-RECORD-COUNT
+           END-IF
+
+           IF WS-INVALID-PCT > WS-MAX-INVALID-PCT
+               OR WS-INVALID-COUNT > WS-MAX-INVALID-CNT
+               SET WS-THRESHOLD-EXCEEDED TO TRUE
+           END-IF.
+
+       READ-AND-VALIDATE-LOOP.
+           READ VAL-INFILE INTO VAL-INPUT-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LINE-POSITION
+                   ADD 1 TO WS-RECORD-COUNT
+                   PERFORM VALIDATE-RECORD
+           END-READ.
+
+       VALIDATE-RECORD.
+           IF VAL-INPUT-RECORD = SPACES
+               ADD 1 TO WS-INVALID-COUNT
+               DISPLAY "SIMPLE-VALIDATOR: Warning - blank record at "
+                   WS-LINE-POSITION
+               MOVE "BLANK RECORD" TO WS-REJECT-REASON
+               PERFORM WRITE-REJECT-RECORD
+           ELSE
+               PERFORM RUN-FIELD-EDITS THRU RUN-FIELD-EDITS-EXIT
+               IF WS-RECORD-IS-VALID
+                   ADD 1 TO WS-VALID-COUNT
+               ELSE
+                   ADD 1 TO WS-INVALID-COUNT
+                   DISPLAY "SIMPLE-VALIDATOR: Warning - "
+                       WS-REJECT-REASON " at " WS-LINE-POSITION
+                   PERFORM WRITE-REJECT-RECORD
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *  APPLYING BUSINESS RULES - REQUIRED-FIELD, NUMERIC-CLASS AND
+      *  DATE-RANGE EDITS AGAINST THE SHARED RECLAY RECORD LAYOUT.
+      *----------------------------------------------------------------
+       RUN-FIELD-EDITS.
+           SET WS-RECORD-IS-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF VAL-REC-KEY = SPACES
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "MISSING KEY" TO WS-REJECT-REASON
+               GO TO RUN-FIELD-EDITS-EXIT
+           END-IF
+
+           IF VAL-REC-AMOUNT NOT NUMERIC
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "NON-NUMERIC AMOUNT" TO WS-REJECT-REASON
+               GO TO RUN-FIELD-EDITS-EXIT
+           END-IF
+
+           PERFORM CHECK-DATE-RANGE THRU CHECK-DATE-RANGE-EXIT
+           IF WS-DATE-IS-INVALID
+               SET WS-RECORD-IS-INVALID TO TRUE
+               MOVE "INVALID DATE" TO WS-REJECT-REASON
+           END-IF.
+
+       RUN-FIELD-EDITS-EXIT.
+           EXIT.
+
+       CHECK-DATE-RANGE.
+           SET WS-DATE-IS-VALID TO TRUE
+
+           IF VAL-REC-DATE NOT NUMERIC
+               SET WS-DATE-IS-INVALID TO TRUE
+               GO TO CHECK-DATE-RANGE-EXIT
+           END-IF
+
+           MOVE VAL-REC-DATE(1:4) TO WS-DATE-YEAR
+           MOVE VAL-REC-DATE(5:2) TO WS-DATE-MONTH
+           MOVE VAL-REC-DATE(7:2) TO WS-DATE-DAY
+
+           IF WS-DATE-YEAR < 1900 OR WS-DATE-YEAR > 2099
+               SET WS-DATE-IS-INVALID TO TRUE
+           END-IF
+           IF WS-DATE-MONTH < 1 OR WS-DATE-MONTH > 12
+               SET WS-DATE-IS-INVALID TO TRUE
+           END-IF
+           IF WS-DATE-DAY < 1 OR WS-DATE-DAY > 31
+               SET WS-DATE-IS-INVALID TO TRUE
+           END-IF.
+
+       CHECK-DATE-RANGE-EXIT.
+           EXIT.
+
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO VAL-REJ-RECORD
+           MOVE WS-LINE-POSITION TO VAL-REJ-LINE-NO
+           MOVE WS-REJECT-REASON TO VAL-REJ-REASON
+           MOVE VAL-INPUT-RECORD TO VAL-REJ-DATA
+           WRITE VAL-REJ-RECORD.
