@@ -7,63 +7,823 @@
        FILE-CONTROL.
            SELECT INFILE ASSIGN TO "INFILE"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INFILE2 ASSIGN TO "INFILE2"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INFILE2-STATUS.
+           SELECT INFILE3 ASSIGN TO "INFILE3"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INFILE3-STATUS.
            SELECT OUTFILE ASSIGN TO "OUTFILE"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT OUTFILE-IDX ASSIGN TO "OUTFILEX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS OUTX-REC-KEY
+               FILE STATUS IS WS-OUTIDX-STATUS.
+           SELECT REJFILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DUPFILE ASSIGN TO "DUPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHKPTFILE ASSIGN TO "CHKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPT-STATUS.
+           SELECT FPCOUNTFILE ASSIGN TO "FPCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERRLOGFILE ASSIGN TO "ERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
-       01  INPUT-RECORD            PIC X(80).
-       
+           COPY "reclay" REPLACING DL-RECORD         BY IN-RECORD
+                                    DL-REC-TYPE        BY IN-REC-TYPE
+                                    DL-REC-KEY         BY IN-REC-KEY
+                                    DL-REC-AMOUNT      BY IN-REC-AMOUNT
+                                    DL-REC-DATE        BY IN-REC-DATE
+                                    DL-REC-BRANCH      BY IN-REC-BRANCH
+                                    DL-TRAILER-RECORD  BY
+                                        IN-TRAILER-RECORD
+                                    DL-TRL-TYPE        BY IN-TRL-TYPE
+                                    DL-TRL-COUNT       BY IN-TRL-COUNT.
+
+       FD  INFILE2.
+           COPY "reclay" REPLACING DL-RECORD        BY IN2-RECORD
+                                    DL-REC-TYPE       BY IN2-REC-TYPE
+                                    DL-REC-KEY        BY IN2-REC-KEY
+                                    DL-REC-AMOUNT     BY IN2-REC-AMOUNT
+                                    DL-REC-DATE       BY IN2-REC-DATE
+                                    DL-REC-BRANCH     BY IN2-REC-BRANCH
+                                    DL-TRAILER-RECORD BY
+                                        IN2-TRAILER-RECORD
+                                    DL-TRL-TYPE       BY IN2-TRL-TYPE
+                                    DL-TRL-COUNT      BY IN2-TRL-COUNT.
+
+       FD  INFILE3.
+           COPY "reclay" REPLACING DL-RECORD        BY IN3-RECORD
+                                    DL-REC-TYPE       BY IN3-REC-TYPE
+                                    DL-REC-KEY        BY IN3-REC-KEY
+                                    DL-REC-AMOUNT     BY IN3-REC-AMOUNT
+                                    DL-REC-DATE       BY IN3-REC-DATE
+                                    DL-REC-BRANCH     BY IN3-REC-BRANCH
+                                    DL-TRAILER-RECORD BY
+                                        IN3-TRAILER-RECORD
+                                    DL-TRL-TYPE       BY IN3-TRL-TYPE
+                                    DL-TRL-COUNT      BY IN3-TRL-COUNT.
+
        FD  OUTFILE.
-       01  OUTPUT-RECORD           PIC X(80).
-       
+           COPY "reclay" REPLACING DL-RECORD         BY OUT-RECORD
+                                    DL-REC-TYPE        BY OUT-REC-TYPE
+                                    DL-REC-KEY         BY OUT-REC-KEY
+                                    DL-REC-AMOUNT      BY OUT-REC-AMOUNT
+                                    DL-REC-DATE        BY OUT-REC-DATE
+                                    DL-REC-BRANCH      BY OUT-REC-BRANCH
+                                    DL-TRAILER-RECORD  BY
+                                        OUT-TRAILER-RECORD
+                                    DL-TRL-TYPE        BY OUT-TRL-TYPE
+                                    DL-TRL-COUNT       BY OUT-TRL-COUNT.
+
+       FD  OUTFILE-IDX.
+           COPY "reclay" REPLACING DL-RECORD        BY OUTX-RECORD
+                                    DL-REC-TYPE       BY OUTX-REC-TYPE
+                                    DL-REC-KEY        BY OUTX-REC-KEY
+                                    DL-REC-AMOUNT     BY OUTX-REC-AMOUNT
+                                    DL-REC-DATE       BY OUTX-REC-DATE
+                                    DL-REC-BRANCH     BY OUTX-REC-BRANCH
+                                    DL-TRAILER-RECORD BY
+                                        OUTX-TRAILER-RECORD
+                                    DL-TRL-TYPE       BY OUTX-TRL-TYPE
+                                    DL-TRL-COUNT      BY OUTX-TRL-COUNT.
+
+       FD  REJFILE.
+       01  REJ-RECORD.
+           05  REJ-LINE-NO         PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  REJ-DATA            PIC X(80).
+
+       FD  DUPFILE.
+       01  DUP-RECORD.
+           05  DUP-LINE-NO         PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  DUP-DATA            PIC X(80).
+
+       FD  CHKPTFILE.
+       01  CHKPT-RECORD.
+           05  CHKPT-LINE-POSITION PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  CHKPT-RECORD-COUNT  PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  CHKPT-WRITTEN-COUNT PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  CHKPT-SOURCE-NO     PIC 9(1).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  CHKPT-SOURCE-COUNT  PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  CHKPT-SOURCE-LINES  PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  CHKPT-SOURCE1-COUNT PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  CHKPT-SOURCE2-COUNT PIC 9(7).
+
+       FD  FPCOUNTFILE.
+       01  FPCOUNT-RECORD          PIC 9(7).
+
+      *================================================================
+      *  STRUCTURED ERROR LOG - ONE LINE PER FLAGGED RECORD SO OPS
+      *  CAN REVIEW A RUN'S PROBLEMS AFTER THE JOB LOG/SYSOUT ROLLS
+      *  OFF, INSTEAD OF RELYING ON DISPLAY OUTPUT ALONE.
+      *================================================================
+       FD  ERRLOGFILE.
+       01  ERRLOG-RECORD.
+           05  ERRLOG-RECORD-NO    PIC 9(7).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  ERRLOG-REASON-CODE  PIC X(12).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  ERRLOG-TIMESTAMP    PIC X(14).
+           05  FILLER              PIC X(1)   VALUE SPACE.
+           05  ERRLOG-DESCRIPTION  PIC X(40).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
        01  WS-RECORD-COUNT         PIC 9(5) VALUE 0.
+       01  WS-WRITTEN-COUNT        PIC 9(5) VALUE 0.
        01  WS-ERROR-COUNT          PIC 9(5) VALUE 0.
-       
+       01  WS-LINE-POSITION        PIC 9(7) VALUE 0.
+
+       01  WS-RUN-PARM             PIC X(40)  VALUE SPACES.
+       01  WS-PARM-TOKEN-TABLE.
+           05  WS-PARM-TOKEN       PIC X(20)  OCCURS 4 TIMES
+                                    VALUE SPACES.
+       01  WS-PARM-TOKEN-IDX       PIC 9(2)   VALUE 0.
+       01  WS-RESTART-SW           PIC X      VALUE 'N'.
+           88  WS-RESTART-REQUESTED           VALUE 'Y'.
+       01  WS-INDEXED-MODE-SW      PIC X      VALUE 'N'.
+           88  WS-INDEXED-MODE                VALUE 'Y'.
+       01  WS-OUTIDX-STATUS        PIC X(2)   VALUE SPACES.
+       01  WS-CHKPT-STATUS         PIC X(2)   VALUE SPACES.
+       01  WS-CHKPT-EOF-SW         PIC X      VALUE 'N'.
+           88  WS-CHKPT-EOF                   VALUE 'Y'.
+       01  WS-RESTART-LINE-POS     PIC 9(7)   VALUE 0.
+       01  WS-RESTART-RECORD-CNT   PIC 9(5)   VALUE 0.
+       01  WS-RESTART-WRITTEN-CNT  PIC 9(5)   VALUE 0.
+       01  WS-RESTART-SOURCE-NO    PIC 9(1)   VALUE 1.
+       01  WS-RESTART-SOURCE-CNT   PIC 9(5)   VALUE 0.
+       01  WS-RESTART-SOURCE-LINES PIC 9(5)   VALUE 0.
+       01  WS-RESTART-SOURCE1-CNT  PIC 9(5)   VALUE 0.
+       01  WS-RESTART-SOURCE2-CNT  PIC 9(5)   VALUE 0.
+       01  WS-SOURCE-LINE-COUNT    PIC 9(5)   VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(5)   VALUE 1000.
+       01  WS-CHECKPOINT-QUOTIENT  PIC 9(5)   VALUE 0.
+       01  WS-CHECKPOINT-REMAINDER PIC 9(5)   VALUE 0.
+       01  WS-SKIP-TARGET-COUNT    PIC 9(5)   VALUE 0.
+       01  WS-SKIP-CURRENT-COUNT   PIC 9(5)   VALUE 0.
+       01  WS-SOURCE1-SKIP-SW      PIC X      VALUE 'N'.
+           88  WS-SOURCE1-SKIPPED             VALUE 'Y'.
+       01  WS-SOURCE2-SKIP-SW      PIC X      VALUE 'N'.
+           88  WS-SOURCE2-SKIPPED             VALUE 'Y'.
+       01  WS-SOURCE3-SKIP-SW      PIC X      VALUE 'N'.
+           88  WS-SOURCE3-SKIPPED             VALUE 'Y'.
+
+       01  WS-HEADER-SEEN-SW       PIC X      VALUE 'N'.
+           88  WS-HEADER-SEEN                 VALUE 'Y'.
+       01  WS-TRAILER-SEEN-SW      PIC X      VALUE 'N'.
+           88  WS-TRAILER-SEEN                VALUE 'Y'.
+       01  WS-TOTALS-MISMATCH-SW   PIC X      VALUE 'N'.
+           88  WS-TOTALS-MISMATCH             VALUE 'Y'.
+       01  WS-TRAILER-EXPECTED     PIC 9(9)   VALUE 0.
+
+       01  WS-HEADER-ID            PIC X(1)   VALUE "H".
+       01  WS-TRAILER-ID           PIC X(1)   VALUE "T".
+
+       01  WS-INFILE2-STATUS       PIC X(2)   VALUE SPACES.
+       01  WS-INFILE3-STATUS       PIC X(2)   VALUE SPACES.
+       01  WS-CURRENT-SOURCE       PIC 9(1)   VALUE 1.
+       01  WS-CURRENT-SOURCE-COUNT PIC 9(5)   VALUE 0.
+       01  WS-SOURCE-1-COUNT       PIC 9(5)   VALUE 0.
+       01  WS-SOURCE-2-COUNT       PIC 9(5)   VALUE 0.
+       01  WS-SOURCE-3-COUNT       PIC 9(5)   VALUE 0.
+
+       01  WS-DUPLICATE-COUNT      PIC 9(5)   VALUE 0.
+       01  WS-DUP-FOUND-SW         PIC X      VALUE 'N'.
+           88  WS-DUP-FOUND                   VALUE 'Y'.
+       01  WS-DUP-TABLE.
+           05  WS-DUP-KEY          OCCURS 10000 TIMES
+                                    INDEXED BY WS-DUP-IDX
+                                    PIC X(10).
+       01  WS-DUP-TABLE-COUNT      PIC 9(5)   VALUE 0.
+       01  WS-DUP-TABLE-FULL-SW    PIC X      VALUE 'N'.
+           88  WS-DUP-TABLE-FULL              VALUE 'Y'.
+
+       01  WS-ERRLOG-DATE          PIC 9(8).
+       01  WS-ERRLOG-TIME          PIC 9(8).
+       01  WS-ERRLOG-REASON-CODE   PIC X(12)  VALUE SPACES.
+       01  WS-ERRLOG-DESCRIPTION   PIC X(40)  VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "FILE-PROCESSOR: Starting file processing..."
-           
+
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           PERFORM PARSE-RUN-PARAMETERS THRU PARSE-RUN-PARAMETERS-EXIT
+
+           IF WS-RESTART-REQUESTED
+               PERFORM LOAD-LAST-CHECKPOINT
+                   THRU LOAD-LAST-CHECKPOINT-EXIT
+           END-IF
+
            OPEN INPUT INFILE
-           OPEN OUTPUT OUTFILE
-           
+
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND CHKPTFILE
+           ELSE
+               OPEN OUTPUT CHKPTFILE
+           END-IF
+
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND ERRLOGFILE
+           ELSE
+               OPEN OUTPUT ERRLOGFILE
+           END-IF
+
+           IF WS-INDEXED-MODE
+               IF WS-RESTART-REQUESTED
+                   OPEN I-O OUTFILE-IDX
+               ELSE
+                   OPEN OUTPUT OUTFILE-IDX
+               END-IF
+           ELSE
+               IF WS-RESTART-REQUESTED
+                   OPEN EXTEND OUTFILE
+               ELSE
+                   OPEN OUTPUT OUTFILE
+               END-IF
+           END-IF
+
+           IF WS-RESTART-REQUESTED
+               OPEN EXTEND REJFILE
+               OPEN EXTEND DUPFILE
+               MOVE WS-RESTART-RECORD-CNT TO WS-RECORD-COUNT
+               MOVE WS-RESTART-WRITTEN-CNT TO WS-WRITTEN-COUNT
+      *            THE CHECKPOINT MAY HAVE BEEN TAKEN PARTWAY THROUGH
+      *            INFILE2 OR INFILE3 (SOURCE 2/3), NOT JUST INFILE
+      *            (SOURCE 1) - DECIDE HOW MUCH OF EACH SOURCE THIS
+      *            RESTART NEEDS TO SKIP BEFORE RESUMING.
+               IF WS-RESTART-SOURCE-NO = 1
+                   PERFORM SKIP-N-INFILE-RECORDS
+                       THRU SKIP-N-INFILE-RECORDS-EXIT
+                   MOVE WS-RESTART-SOURCE-CNT TO WS-CURRENT-SOURCE-COUNT
+                   MOVE WS-RESTART-SOURCE-LINES TO WS-SOURCE-LINE-COUNT
+               ELSE
+                   SET WS-SOURCE1-SKIPPED TO TRUE
+                   MOVE 'Y' TO WS-EOF-FLAG
+                   MOVE WS-RESTART-SOURCE1-CNT
+                       TO WS-CURRENT-SOURCE-COUNT
+               END-IF
+           ELSE
+               OPEN OUTPUT REJFILE
+               OPEN OUTPUT DUPFILE
+           END-IF
+
+           MOVE 1 TO WS-CURRENT-SOURCE
            PERFORM READ-AND-WRITE-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
-           
+           MOVE WS-CURRENT-SOURCE-COUNT TO WS-SOURCE-1-COUNT
+           IF NOT WS-SOURCE1-SKIPPED
+               PERFORM CHECK-TRAILER-SEEN THRU CHECK-TRAILER-SEEN-EXIT
+           END-IF
            CLOSE INFILE
-           CLOSE OUTFILE
-           
+
+           PERFORM PROCESS-INFILE2 THRU PROCESS-INFILE2-EXIT
+           PERFORM PROCESS-INFILE3 THRU PROCESS-INFILE3-EXIT
+
+           IF WS-INDEXED-MODE
+               CLOSE OUTFILE-IDX
+           ELSE
+               CLOSE OUTFILE
+           END-IF
+           CLOSE REJFILE
+           CLOSE DUPFILE
+           CLOSE CHKPTFILE
+           CLOSE ERRLOGFILE
+
            DISPLAY "FILE-PROCESSOR: Processing completed."
-           DISPLAY "FILE-PROCESSOR: Records processed: " 
+           DISPLAY "FILE-PROCESSOR: Records processed: "
                WS-RECORD-COUNT
-           DISPLAY "FILE-PROCESSOR: Errors encountered: " 
+           DISPLAY "FILE-PROCESSOR: Errors encountered: "
                WS-ERROR-COUNT
-           
-           IF WS-ERROR-COUNT > 0
-               DISPLAY "FILE-PROCESSOR: Job completed with warnings"
+           DISPLAY "FILE-PROCESSOR: Duplicate records diverted: "
+               WS-DUPLICATE-COUNT
+           DISPLAY "FILE-PROCESSOR: Source 1 (INFILE) records:  "
+               WS-SOURCE-1-COUNT
+           DISPLAY "FILE-PROCESSOR: Source 2 (INFILE2) records: "
+               WS-SOURCE-2-COUNT
+           DISPLAY "FILE-PROCESSOR: Source 3 (INFILE3) records: "
+               WS-SOURCE-3-COUNT
+
+           IF WS-TOTALS-MISMATCH
+               DISPLAY "FILE-PROCESSOR: *** TRAILER COUNT MISMATCH - "
+                   "TRANSMISSION MAY BE INCOMPLETE ***"
+           END-IF
+
+           PERFORM WRITE-COUNT-HANDOFF
+
+           IF WS-TOTALS-MISMATCH
+               MOVE 8 TO RETURN-CODE
+               DISPLAY "FILE-PROCESSOR: Job completed with a fatal "
+                   "condition"
            ELSE
-               DISPLAY "FILE-PROCESSOR: Job completed successfully"
+               IF WS-ERROR-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+                   DISPLAY "FILE-PROCESSOR: Job completed with warnings"
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+                   DISPLAY "FILE-PROCESSOR: Job completed successfully"
+               END-IF
            END-IF
-           
+
            STOP RUN.
        
+       PARSE-RUN-PARAMETERS.
+           IF WS-RUN-PARM = SPACES
+               GO TO PARSE-RUN-PARAMETERS-EXIT
+           END-IF
+
+           UNSTRING WS-RUN-PARM DELIMITED BY ","
+               INTO WS-PARM-TOKEN(1) WS-PARM-TOKEN(2)
+                    WS-PARM-TOKEN(3) WS-PARM-TOKEN(4)
+
+           PERFORM APPLY-ONE-RUN-TOKEN THRU APPLY-ONE-RUN-TOKEN-EXIT
+               VARYING WS-PARM-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-PARM-TOKEN-IDX > 4.
+
+       PARSE-RUN-PARAMETERS-EXIT.
+           EXIT.
+
+       APPLY-ONE-RUN-TOKEN.
+           IF WS-PARM-TOKEN(WS-PARM-TOKEN-IDX) = SPACES
+               GO TO APPLY-ONE-RUN-TOKEN-EXIT
+           END-IF
+
+           EVALUATE WS-PARM-TOKEN(WS-PARM-TOKEN-IDX)
+               WHEN "RESTART"
+                   SET WS-RESTART-REQUESTED TO TRUE
+               WHEN "INDEXED"
+                   SET WS-INDEXED-MODE TO TRUE
+                   DISPLAY "FILE-PROCESSOR: *** WARNING - INDEXED mode "
+                       "writes OUTFILEX only; SIMPLE-VALIDATOR and the "
+                       "rest of the pipeline still read the LINE "
+                       "SEQUENTIAL OUTFILE, so do not select INDEXED "
+                       "for a chained pipeline run ***"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       APPLY-ONE-RUN-TOKEN-EXIT.
+           EXIT.
+
        READ-AND-WRITE-LOOP.
-           READ INFILE INTO INPUT-RECORD
-               AT END 
+           READ INFILE INTO IN-RECORD
+               AT END
                    MOVE 'Y' TO WS-EOF-FLAG
                NOT AT END
+                   ADD 1 TO WS-LINE-POSITION
+                   ADD 1 TO WS-SOURCE-LINE-COUNT
+                   PERFORM CLASSIFY-AND-PROCESS-RECORD
+           END-READ.
+
+       READ-AND-WRITE-LOOP-2.
+           READ INFILE2 INTO IN2-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE IN2-RECORD TO IN-RECORD
+                   ADD 1 TO WS-LINE-POSITION
+                   ADD 1 TO WS-SOURCE-LINE-COUNT
+                   PERFORM CLASSIFY-AND-PROCESS-RECORD
+           END-READ.
+
+       READ-AND-WRITE-LOOP-3.
+           READ INFILE3 INTO IN3-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   MOVE IN3-RECORD TO IN-RECORD
+                   ADD 1 TO WS-LINE-POSITION
+                   ADD 1 TO WS-SOURCE-LINE-COUNT
+                   PERFORM CLASSIFY-AND-PROCESS-RECORD
+           END-READ.
+
+       CLASSIFY-AND-PROCESS-RECORD.
+           IF IN-REC-TYPE = WS-HEADER-ID
+               PERFORM PROCESS-HEADER-RECORD
+           ELSE
+               IF IN-REC-TYPE = WS-TRAILER-ID
+                   PERFORM PROCESS-TRAILER-RECORD
+               ELSE
+                   IF WS-CURRENT-SOURCE-COUNT = 0
+                       AND NOT WS-HEADER-SEEN
+                       AND NOT WS-RESTART-REQUESTED
+                       PERFORM LOG-MISSING-HEADER
+                           THRU LOG-MISSING-HEADER-EXIT
+                   END-IF
                    ADD 1 TO WS-RECORD-COUNT
+                   ADD 1 TO WS-CURRENT-SOURCE-COUNT
                    PERFORM PROCESS-RECORD
-           END-READ.
-       
+               END-IF
+           END-IF.
+
+       LOG-MISSING-HEADER.
+      *    CATCHES A SOURCE FILE WHOSE FIRST DATA RECORD ARRIVES
+      *    WITHOUT A LEADING HEADER RECORD - THE MIRROR OF
+      *    CHECK-TRAILER-SEEN'S MISSING-TRAILER CHECK, LOGGED ONCE
+      *    PER SOURCE ON ITS FIRST DATA RECORD RATHER THAN AT
+      *    END-OF-SOURCE SINCE A HEADER (UNLIKE A TRAILER) IS
+      *    EXPECTED BEFORE, NOT AFTER, THE DATA IT INTRODUCES.
+           SET WS-TOTALS-MISMATCH TO TRUE
+           ADD 1 TO WS-ERROR-COUNT
+           DISPLAY "FILE-PROCESSOR: *** ERROR - NO HEADER RECORD "
+               "RECEIVED FOR SOURCE " WS-CURRENT-SOURCE
+               " BEFORE DATA RECORDS ARRIVED ***"
+           MOVE "NOHEADER" TO WS-ERRLOG-REASON-CODE
+           MOVE "No header record received before data"
+               TO WS-ERRLOG-DESCRIPTION
+           PERFORM WRITE-ERROR-LOG-RECORD.
+
+       LOG-MISSING-HEADER-EXIT.
+           EXIT.
+
+       PROCESS-INFILE2.
+           MOVE 0 TO WS-INFILE2-STATUS
+           OPEN INPUT INFILE2
+           IF WS-INFILE2-STATUS NOT = "00"
+               GO TO PROCESS-INFILE2-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 0 TO WS-CURRENT-SOURCE-COUNT
+           MOVE 0 TO WS-SOURCE-LINE-COUNT
+           MOVE 'N' TO WS-TRAILER-SEEN-SW
+           MOVE 2 TO WS-CURRENT-SOURCE
+
+           IF WS-RESTART-REQUESTED AND WS-RESTART-SOURCE-NO > 2
+               SET WS-SOURCE2-SKIPPED TO TRUE
+               MOVE 'Y' TO WS-EOF-FLAG
+               MOVE WS-RESTART-SOURCE2-CNT TO WS-CURRENT-SOURCE-COUNT
+           ELSE
+               IF WS-RESTART-REQUESTED AND WS-RESTART-SOURCE-NO = 2
+                   PERFORM SKIP-N-INFILE2-RECORDS
+                       THRU SKIP-N-INFILE2-RECORDS-EXIT
+                   MOVE WS-RESTART-SOURCE-CNT TO WS-CURRENT-SOURCE-COUNT
+                   MOVE WS-RESTART-SOURCE-LINES TO WS-SOURCE-LINE-COUNT
+               END-IF
+           END-IF
+
+           PERFORM READ-AND-WRITE-LOOP-2
+               UNTIL WS-EOF-FLAG = 'Y'
+           MOVE WS-CURRENT-SOURCE-COUNT TO WS-SOURCE-2-COUNT
+           IF NOT WS-SOURCE2-SKIPPED
+               PERFORM CHECK-TRAILER-SEEN THRU CHECK-TRAILER-SEEN-EXIT
+           END-IF
+           CLOSE INFILE2.
+
+       PROCESS-INFILE2-EXIT.
+           EXIT.
+
+       PROCESS-INFILE3.
+           MOVE 0 TO WS-INFILE3-STATUS
+           OPEN INPUT INFILE3
+           IF WS-INFILE3-STATUS NOT = "00"
+               GO TO PROCESS-INFILE3-EXIT
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 0 TO WS-CURRENT-SOURCE-COUNT
+           MOVE 0 TO WS-SOURCE-LINE-COUNT
+           MOVE 'N' TO WS-TRAILER-SEEN-SW
+           MOVE 3 TO WS-CURRENT-SOURCE
+
+           IF WS-RESTART-REQUESTED AND WS-RESTART-SOURCE-NO = 3
+               PERFORM SKIP-N-INFILE3-RECORDS
+                   THRU SKIP-N-INFILE3-RECORDS-EXIT
+               MOVE WS-RESTART-SOURCE-CNT TO WS-CURRENT-SOURCE-COUNT
+               MOVE WS-RESTART-SOURCE-LINES TO WS-SOURCE-LINE-COUNT
+           END-IF
+
+           PERFORM READ-AND-WRITE-LOOP-3
+               UNTIL WS-EOF-FLAG = 'Y'
+           MOVE WS-CURRENT-SOURCE-COUNT TO WS-SOURCE-3-COUNT
+           PERFORM CHECK-TRAILER-SEEN THRU CHECK-TRAILER-SEEN-EXIT
+           CLOSE INFILE3.
+
+       PROCESS-INFILE3-EXIT.
+           EXIT.
+
+       CHECK-TRAILER-SEEN.
+      *    CATCHES THE TRUNCATED-TRANSMISSION CASE WHERE A SOURCE
+      *    FILE ENDS BEFORE ITS TRAILER RECORD EVER ARRIVES - WITHOUT
+      *    THIS CHECK, WS-TOTALS-MISMATCH IS ONLY EVER SET BY A
+      *    TRAILER WHOSE COUNT DISAGREES, NEVER BY A MISSING TRAILER.
+           IF NOT WS-TRAILER-SEEN
+               SET WS-TOTALS-MISMATCH TO TRUE
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "FILE-PROCESSOR: *** ERROR - NO TRAILER RECORD "
+                   "RECEIVED FOR SOURCE " WS-CURRENT-SOURCE
+                   " - TRANSMISSION MAY BE INCOMPLETE ***"
+               MOVE "NOTRAILER" TO WS-ERRLOG-REASON-CODE
+               MOVE "No trailer record received"
+                   TO WS-ERRLOG-DESCRIPTION
+               PERFORM WRITE-ERROR-LOG-RECORD
+           END-IF.
+
+       CHECK-TRAILER-SEEN-EXIT.
+           EXIT.
+
+       PROCESS-HEADER-RECORD.
+           SET WS-HEADER-SEEN TO TRUE
+           DISPLAY "FILE-PROCESSOR: Header record received".
+
+       PROCESS-TRAILER-RECORD.
+           SET WS-TRAILER-SEEN TO TRUE
+           MOVE IN-TRL-COUNT TO WS-TRAILER-EXPECTED
+           IF WS-TRAILER-EXPECTED NOT = WS-CURRENT-SOURCE-COUNT
+               SET WS-TOTALS-MISMATCH TO TRUE
+               ADD 1 TO WS-ERROR-COUNT
+               DISPLAY "FILE-PROCESSOR: ERROR - Trailer expects "
+                   WS-TRAILER-EXPECTED " records but "
+                   WS-CURRENT-SOURCE-COUNT " were read"
+               MOVE "TRLMISMATCH" TO WS-ERRLOG-REASON-CODE
+               MOVE "Trailer record count mismatch"
+                   TO WS-ERRLOG-DESCRIPTION
+               PERFORM WRITE-ERROR-LOG-RECORD
+           ELSE
+               DISPLAY "FILE-PROCESSOR: Trailer count verified - "
+                   WS-CURRENT-SOURCE-COUNT " records"
+           END-IF.
+
        PROCESS-RECORD.
-           IF INPUT-RECORD = SPACES
+           IF IN-RECORD = SPACES
                ADD 1 TO WS-ERROR-COUNT
                DISPLAY "FILE-PROCESSOR: Warning - Empty record skipped"
+               MOVE SPACES TO REJ-RECORD
+               MOVE WS-LINE-POSITION TO REJ-LINE-NO
+               MOVE IN-RECORD TO REJ-DATA
+               WRITE REJ-RECORD
+               MOVE "EMPTYREC" TO WS-ERRLOG-REASON-CODE
+               MOVE "Empty record skipped" TO WS-ERRLOG-DESCRIPTION
+               PERFORM WRITE-ERROR-LOG-RECORD
+           ELSE
+               PERFORM CHECK-FOR-DUPLICATE-KEY
+               IF WS-DUP-FOUND
+                   PERFORM WRITE-DUPLICATE-RECORD
+               ELSE
+                   PERFORM WRITE-OUTFILE-RECORD
+                   PERFORM ADD-KEY-TO-DUP-TABLE
+               END-IF
+           END-IF
+
+           DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CHECKPOINT-QUOTIENT
+               REMAINDER WS-CHECKPOINT-REMAINDER
+           IF WS-CHECKPOINT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       WRITE-OUTFILE-RECORD.
+           IF WS-INDEXED-MODE
+               MOVE IN-RECORD TO OUTX-RECORD
+               WRITE OUTX-RECORD
+                   INVALID KEY
+                       ADD 1 TO WS-ERROR-COUNT
+                       DISPLAY "FILE-PROCESSOR: ERROR - indexed "
+                           "OUTFILE write failed for key: "
+                           IN-REC-KEY
+                       MOVE "IDXWRITEFAIL" TO WS-ERRLOG-REASON-CODE
+                       STRING "Indexed OUTFILE write failed: "
+                               DELIMITED BY SIZE
+                           IN-REC-KEY DELIMITED BY SIZE
+                           INTO WS-ERRLOG-DESCRIPTION
+                       PERFORM WRITE-ERROR-LOG-RECORD
+                   NOT INVALID KEY
+                       ADD 1 TO WS-WRITTEN-COUNT
+               END-WRITE
+           ELSE
+               MOVE IN-RECORD TO OUT-RECORD
+               WRITE OUT-RECORD
+               ADD 1 TO WS-WRITTEN-COUNT
+           END-IF.
+
+       CHECK-FOR-DUPLICATE-KEY.
+           MOVE 'N' TO WS-DUP-FOUND-SW
+           SET WS-DUP-IDX TO 1
+           SEARCH WS-DUP-KEY
+               AT END
+                   CONTINUE
+               WHEN WS-DUP-KEY (WS-DUP-IDX) = IN-REC-KEY
+                   SET WS-DUP-FOUND TO TRUE
+           END-SEARCH.
+
+       ADD-KEY-TO-DUP-TABLE.
+           IF WS-DUP-TABLE-COUNT < 10000
+               ADD 1 TO WS-DUP-TABLE-COUNT
+               SET WS-DUP-IDX TO WS-DUP-TABLE-COUNT
+               MOVE IN-REC-KEY TO WS-DUP-KEY (WS-DUP-IDX)
            ELSE
-               MOVE INPUT-RECORD TO OUTPUT-RECORD
-               WRITE OUTPUT-RECORD
-           END-IF.
\ No newline at end of file
+               IF NOT WS-DUP-TABLE-FULL
+                   SET WS-DUP-TABLE-FULL TO TRUE
+                   DISPLAY "FILE-PROCESSOR: *** WARNING - duplicate "
+                       "key table full at 10000 entries - keys seen "
+                       "from this point on are no longer checked for "
+                       "duplicates ***"
+                   MOVE "DUPTBLFULL" TO WS-ERRLOG-REASON-CODE
+                   MOVE "Duplicate key table full - checking stopped"
+                       TO WS-ERRLOG-DESCRIPTION
+                   PERFORM WRITE-ERROR-LOG-RECORD
+               END-IF
+           END-IF.
+
+       WRITE-DUPLICATE-RECORD.
+           ADD 1 TO WS-DUPLICATE-COUNT
+           ADD 1 TO WS-ERROR-COUNT
+           DISPLAY "FILE-PROCESSOR: Warning - Duplicate key skipped: "
+               IN-REC-KEY
+           MOVE SPACES TO DUP-RECORD
+           MOVE WS-LINE-POSITION TO DUP-LINE-NO
+           MOVE IN-RECORD TO DUP-DATA
+           WRITE DUP-RECORD
+           MOVE "DUPKEY" TO WS-ERRLOG-REASON-CODE
+           STRING "Duplicate key skipped: " DELIMITED BY SIZE
+               IN-REC-KEY DELIMITED BY SIZE
+               INTO WS-ERRLOG-DESCRIPTION
+           PERFORM WRITE-ERROR-LOG-RECORD.
+
+       WRITE-COUNT-HANDOFF.
+      *    HAND OFF THE COUNT OF RECORDS ACTUALLY WRITTEN TO OUTFILE,
+      *    NOT WS-RECORD-COUNT (RECORDS READ) - SIMPLE-VALIDATOR ONLY
+      *    EVER SEES WHAT LANDED IN OUTFILE, SO A RUN THAT DIVERTS AN
+      *    EMPTY OR DUPLICATE RECORD TO REJFILE/DUPFILE MUST NOT COUNT
+      *    THAT RECORD HERE OR THE TWO STAGES CAN NEVER TIE OUT.
+           OPEN OUTPUT FPCOUNTFILE
+           MOVE WS-WRITTEN-COUNT TO FPCOUNT-RECORD
+           WRITE FPCOUNT-RECORD
+           CLOSE FPCOUNTFILE.
+
+       WRITE-ERROR-LOG-RECORD.
+           MOVE SPACES TO ERRLOG-RECORD
+           MOVE WS-LINE-POSITION TO ERRLOG-RECORD-NO
+           MOVE WS-ERRLOG-REASON-CODE TO ERRLOG-REASON-CODE
+           MOVE WS-ERRLOG-DESCRIPTION TO ERRLOG-DESCRIPTION
+           ACCEPT WS-ERRLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ERRLOG-TIME FROM TIME
+           STRING WS-ERRLOG-DATE DELIMITED BY SIZE
+               WS-ERRLOG-TIME DELIMITED BY SIZE
+               INTO ERRLOG-TIMESTAMP
+           WRITE ERRLOG-RECORD.
+
+       WRITE-CHECKPOINT.
+      *    CHKPT-SOURCE-NO RECORDS WHICH INFILE THE CHECKPOINT WAS
+      *    TAKEN IN, SO A RESTART CAN SKIP WHOLLY-COMPLETED PRIOR
+      *    SOURCES AND REPOSITION WITHIN THE RIGHT ONE INSTEAD OF ONLY
+      *    EVER REPOSITIONING WITHIN INFILE. CHKPT-SOURCE-COUNT IS THE
+      *    DATA-RECORD-ONLY COUNT USED TO RESTORE THE TRAILER-COUNT
+      *    CHECK; CHKPT-SOURCE-LINES IS THE PHYSICAL READ COUNT FOR
+      *    THAT SOURCE (HEADER RECORD INCLUDED) AND IS WHAT THE SKIP
+      *    ACTUALLY REPOSITIONS BY - THE TWO COUNTS DIFFER BY ONE
+      *    BECAUSE OF THE LEADING HEADER RECORD, SO THE SKIP MUST NOT
+      *    REUSE THE DATA-ONLY COUNT. CHKPT-SOURCE1-COUNT AND
+      *    CHKPT-SOURCE2-COUNT CARRY FORWARD THE FINAL RECORD COUNT OF
+      *    ANY SOURCE(S) ALREADY FULLY PROCESSED BEFORE THIS
+      *    CHECKPOINT, SO A LATER RESTART THAT SKIPS PAST THEM CAN
+      *    STILL REPORT THEIR TRUE COUNTS INSTEAD OF ZERO.
+           MOVE SPACES TO CHKPT-RECORD
+           MOVE WS-LINE-POSITION TO CHKPT-LINE-POSITION
+           MOVE WS-RECORD-COUNT TO CHKPT-RECORD-COUNT
+           MOVE WS-WRITTEN-COUNT TO CHKPT-WRITTEN-COUNT
+           MOVE WS-CURRENT-SOURCE TO CHKPT-SOURCE-NO
+           MOVE WS-CURRENT-SOURCE-COUNT TO CHKPT-SOURCE-COUNT
+           MOVE WS-SOURCE-LINE-COUNT TO CHKPT-SOURCE-LINES
+           MOVE WS-SOURCE-1-COUNT TO CHKPT-SOURCE1-COUNT
+           MOVE WS-SOURCE-2-COUNT TO CHKPT-SOURCE2-COUNT
+           WRITE CHKPT-RECORD.
+
+       LOAD-LAST-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-LINE-POS
+           MOVE 0 TO WS-RESTART-RECORD-CNT
+           OPEN INPUT CHKPTFILE
+           IF WS-CHKPT-STATUS NOT = "00"
+               DISPLAY "FILE-PROCESSOR: No checkpoint found - "
+                   "restarting from beginning"
+               GO TO LOAD-LAST-CHECKPOINT-EXIT
+           END-IF
+
+           PERFORM READ-ONE-CHECKPOINT THRU READ-ONE-CHECKPOINT-EXIT
+               UNTIL WS-CHKPT-EOF
+
+           CLOSE CHKPTFILE
+           DISPLAY "FILE-PROCESSOR: Restarting after line "
+               WS-RESTART-LINE-POS.
+
+       LOAD-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+       READ-ONE-CHECKPOINT.
+           READ CHKPTFILE INTO CHKPT-RECORD
+               AT END
+                   SET WS-CHKPT-EOF TO TRUE
+               NOT AT END
+                   MOVE CHKPT-LINE-POSITION TO WS-RESTART-LINE-POS
+                   MOVE CHKPT-RECORD-COUNT TO WS-RESTART-RECORD-CNT
+                   MOVE CHKPT-WRITTEN-COUNT TO WS-RESTART-WRITTEN-CNT
+                   MOVE CHKPT-SOURCE-NO TO WS-RESTART-SOURCE-NO
+                   MOVE CHKPT-SOURCE-COUNT TO WS-RESTART-SOURCE-CNT
+                   MOVE CHKPT-SOURCE-LINES TO WS-RESTART-SOURCE-LINES
+                   MOVE CHKPT-SOURCE1-COUNT TO WS-RESTART-SOURCE1-CNT
+                   MOVE CHKPT-SOURCE2-COUNT TO WS-RESTART-SOURCE2-CNT
+           END-READ.
+
+       READ-ONE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      *  SOURCE-AWARE CHECKPOINT SKIP - EACH PARAGRAPH RE-READS AND
+      *  DISCARDS THE RECORDS OF ITS OWN SOURCE FILE THAT WERE ALREADY
+      *  WRITTEN TO OUTFILE BEFORE THE ABENDED RUN'S LAST CHECKPOINT,
+      *  SO A RESTART REPOSITIONS WITHIN WHICHEVER SOURCE (INFILE,
+      *  INFILE2 OR INFILE3) THE CHECKPOINT WAS ACTUALLY TAKEN IN,
+      *  INSTEAD OF ALWAYS ASSUMING INFILE.
+      *================================================================
+       SKIP-N-INFILE-RECORDS.
+           MOVE WS-RESTART-SOURCE-LINES TO WS-SKIP-TARGET-COUNT
+           MOVE 0 TO WS-SKIP-CURRENT-COUNT
+           IF WS-SKIP-TARGET-COUNT = 0
+               GO TO SKIP-N-INFILE-RECORDS-EXIT
+           END-IF
+
+           PERFORM SKIP-ONE-RECORD THRU SKIP-ONE-RECORD-EXIT
+               UNTIL WS-SKIP-CURRENT-COUNT >= WS-SKIP-TARGET-COUNT
+                  OR WS-EOF-FLAG = 'Y'.
+
+       SKIP-N-INFILE-RECORDS-EXIT.
+           EXIT.
+
+       SKIP-ONE-RECORD.
+           READ INFILE INTO IN-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LINE-POSITION
+                   ADD 1 TO WS-SKIP-CURRENT-COUNT
+           END-READ.
+
+       SKIP-ONE-RECORD-EXIT.
+           EXIT.
+
+       SKIP-N-INFILE2-RECORDS.
+           MOVE WS-RESTART-SOURCE-LINES TO WS-SKIP-TARGET-COUNT
+           MOVE 0 TO WS-SKIP-CURRENT-COUNT
+           IF WS-SKIP-TARGET-COUNT = 0
+               GO TO SKIP-N-INFILE2-RECORDS-EXIT
+           END-IF
+
+           PERFORM SKIP-ONE-RECORD-2 THRU SKIP-ONE-RECORD-2-EXIT
+               UNTIL WS-SKIP-CURRENT-COUNT >= WS-SKIP-TARGET-COUNT
+                  OR WS-EOF-FLAG = 'Y'.
+
+       SKIP-N-INFILE2-RECORDS-EXIT.
+           EXIT.
+
+       SKIP-ONE-RECORD-2.
+           READ INFILE2 INTO IN2-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LINE-POSITION
+                   ADD 1 TO WS-SKIP-CURRENT-COUNT
+           END-READ.
+
+       SKIP-ONE-RECORD-2-EXIT.
+           EXIT.
+
+       SKIP-N-INFILE3-RECORDS.
+           MOVE WS-RESTART-SOURCE-LINES TO WS-SKIP-TARGET-COUNT
+           MOVE 0 TO WS-SKIP-CURRENT-COUNT
+           IF WS-SKIP-TARGET-COUNT = 0
+               GO TO SKIP-N-INFILE3-RECORDS-EXIT
+           END-IF
+
+           PERFORM SKIP-ONE-RECORD-3 THRU SKIP-ONE-RECORD-3-EXIT
+               UNTIL WS-SKIP-CURRENT-COUNT >= WS-SKIP-TARGET-COUNT
+                  OR WS-EOF-FLAG = 'Y'.
+
+       SKIP-N-INFILE3-RECORDS-EXIT.
+           EXIT.
+
+       SKIP-ONE-RECORD-3.
+           READ INFILE3 INTO IN3-RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-LINE-POSITION
+                   ADD 1 TO WS-SKIP-CURRENT-COUNT
+           END-READ.
+
+       SKIP-ONE-RECORD-3-EXIT.
+           EXIT.
