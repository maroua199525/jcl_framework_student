@@ -1,34 +1,461 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REPORT-GENERATOR.
        AUTHOR. JCL-FRAMEWORK-DEMO.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    MASTFILE IS READ IN BRANCH ORDER (NOT PRIMARY-KEY ORDER) SO
+      *    THE CONTROL BREAK IN PRINT-ONE-DETAIL SEES EACH BRANCH'S
+      *    RECORDS TOGETHER - THE ALTERNATE KEY BELOW, FOLLOWED BY A
+      *    START NAMING IT BEFORE THE READ NEXT LOOP, IS WHAT DRIVES
+      *    THAT ORDER. THE ALTERNATE KEY CLAUSE ITSELF DOES NOT BUILD
+      *    THE UNDERLYING VSAM AIX/PATH - SEE DEFINE_MASTFILE_AIX.JCL,
+      *    WHICH MUST BE RUN ONCE BEFORE THIS PROGRAM CAN OPEN
+      *    MASTFILE AND START ON MAST-BRANCH.
+           SELECT MASTFILE ASSIGN TO "MASTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MAST-KEY
+               ALTERNATE RECORD KEY IS MAST-BRANCH
+                   WITH DUPLICATES
+               FILE STATUS IS WS-MASTFILE-STATUS.
+           SELECT RPTFILE ASSIGN TO "RPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CSVFILE ASSIGN TO "RPTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VALREJFILE ASSIGN TO "VALREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VALREJ-STATUS.
+           SELECT ACCTFILE ASSIGN TO "ACCTFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPCOUNTFILE ASSIGN TO "RPCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MASTFILE.
+           COPY "mastrec".
+
+       FD  RPTFILE.
+       01  RPT-LINE                PIC X(132).
+
+       FD  CSVFILE.
+       01  CSV-LINE                PIC X(132).
+
+       FD  VALREJFILE.
+       01  VALREJ-RECORD.
+           05  VALREJ-LINE-NO       PIC 9(7).
+           05  FILLER               PIC X(1)   VALUE SPACE.
+           05  VALREJ-REASON        PIC X(30).
+           05  FILLER               PIC X(1)   VALUE SPACE.
+           05  VALREJ-DATA          PIC X(80).
+
+      *================================================================
+      *  FIXED-WIDTH INTERFACE EXTRACT FOR THE ACCOUNTING SYSTEM'S
+      *  NIGHTLY INTAKE FEED - ONE RECORD PER MASTER RECORD REPORTED.
+      *================================================================
+       FD  ACCTFILE.
+       01  ACCT-RECORD.
+           05  ACCT-KEY             PIC X(10).
+           05  ACCT-NAME            PIC X(20).
+           05  ACCT-BRANCH          PIC X(04).
+           05  ACCT-AMOUNT          PIC S9(9)V99.
+           05  ACCT-DATE            PIC X(08).
+           05  FILLER               PIC X(27)  VALUE SPACES.
+
+       FD  RPCOUNTFILE.
+       01  RPCOUNT-RECORD           PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01  WS-LINES-GENERATED      PIC 9(5) VALUE 0.
-       01  WS-PAGES-CREATED        PIC 9(3) VALUE 0.
-       01  WS-SUMMARY-COUNT        PIC 9(4) VALUE 0.
-       
+       01  WS-MASTFILE-STATUS      PIC X(2)    VALUE "00".
+       01  WS-MAST-EOF-FLAG        PIC X       VALUE 'N'.
+       01  WS-LINES-GENERATED      PIC 9(5)    VALUE 0.
+       01  WS-PAGES-CREATED        PIC 9(3)    VALUE 0.
+       01  WS-SUMMARY-COUNT        PIC 9(4)    VALUE 0.
+       01  WS-MASTER-RECORDS-READ  PIC 9(5)    VALUE 0.
+       01  WS-LINES-ON-PAGE        PIC 9(3)    VALUE 0.
+       01  WS-LINES-PER-PAGE       PIC 9(3)    VALUE 20.
+       01  WS-PREV-BRANCH          PIC X(4)    VALUE SPACES.
+       01  WS-BRANCH-TOTAL         PIC S9(9)V99 VALUE 0.
+       01  WS-GRAND-TOTAL          PIC S9(9)V99 VALUE 0.
+       01  WS-RUN-DATE             PIC 9(8).
+       01  WS-RUN-PARM             PIC X(40)   VALUE SPACES.
+       01  WS-RUN-TOKEN-TABLE.
+           05  WS-RUN-TOKEN        PIC X(20)   OCCURS 2 TIMES
+                                    VALUE SPACES.
+       01  WS-RUN-TOKEN-IDX        PIC 9(2)    VALUE 0.
+       01  WS-CSV-MODE-SW          PIC X       VALUE 'N'.
+           88  WS-CSV-ENABLED                  VALUE 'Y'.
+       01  WS-EXCEPTIONS-MODE-SW   PIC X       VALUE 'N'.
+           88  WS-EXCEPTIONS-ENABLED           VALUE 'Y'.
+       01  WS-CSV-AMOUNT           PIC -(9)9.99.
+
+       01  WS-VALREJ-STATUS        PIC X(2)    VALUE SPACES.
+       01  WS-VALREJ-EOF-FLAG      PIC X       VALUE 'N'.
+
+       COPY "reclay" REPLACING DL-RECORD        BY WS-EXC-RECORD
+                                DL-REC-TYPE       BY WS-EXC-REC-TYPE
+                                DL-REC-KEY        BY WS-EXC-REC-KEY
+                                DL-REC-AMOUNT     BY WS-EXC-REC-AMOUNT
+                                DL-REC-DATE       BY WS-EXC-REC-DATE
+                                DL-REC-BRANCH     BY WS-EXC-REC-BRANCH
+                                DL-TRAILER-RECORD BY
+                                    WS-EXC-TRAILER-RECORD
+                                DL-TRL-TYPE       BY WS-EXC-TRL-TYPE
+                                DL-TRL-COUNT      BY WS-EXC-TRL-COUNT.
+
+       01  WS-EXCEPTION-HEADING.
+           05  FILLER              PIC X(10)   VALUE "KEY".
+           05  FILLER              PIC X(32)   VALUE "REASON".
+           05  FILLER              PIC X(12)   VALUE "SOURCE LINE".
+
+       01  WS-EXCEPTION-LINE.
+           05  WE-KEY              PIC X(10).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  WE-REASON           PIC X(30).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  WE-SOURCE-LINE      PIC ZZZZZZ9.
+
+       01  WS-HEADER-LINE.
+           05  FILLER              PIC X(10)   VALUE "REPORT DTE".
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WH-DATE             PIC 9(8).
+           05  FILLER              PIC X(10)   VALUE SPACE.
+           05  FILLER              PIC X(4)    VALUE "PAGE".
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  WH-PAGE             PIC ZZZ9.
+
+       01  WS-COLUMN-HEADING.
+           05  FILLER              PIC X(10)   VALUE "KEY".
+           05  FILLER              PIC X(22)   VALUE "NAME".
+           05  FILLER              PIC X(8)    VALUE "BRANCH".
+           05  FILLER              PIC X(15)   VALUE "AMOUNT".
+           05  FILLER              PIC X(8)    VALUE "DATE".
+
+       01  WS-DETAIL-LINE.
+           05  WD-KEY              PIC X(10).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  WD-NAME             PIC X(20).
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  WD-BRANCH           PIC X(4).
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  WD-AMOUNT           PIC -(7)9.99.
+           05  FILLER              PIC X(2)    VALUE SPACE.
+           05  WD-DATE             PIC X(8).
+
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER              PIC X(10)   VALUE SPACE.
+           05  FILLER              PIC X(8)    VALUE "BRANCH".
+           05  WS-LINE-BRANCH      PIC X(4).
+           05  FILLER              PIC X(7)    VALUE " TOTAL ".
+           05  WS-LINE-TOTAL       PIC -(9)9.99.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER              PIC X(18)   VALUE "GRAND TOTAL".
+           05  FILLER              PIC X(4)    VALUE SPACE.
+           05  WS-LINE-GRAND       PIC -(9)9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "REPORT-GENERATOR: Starting report generation..."
-           
-           PERFORM SIMULATE-REPORT-GENERATION
-           
+
+           PERFORM GENERATE-REPORT
+
            DISPLAY "REPORT-GENERATOR: Report generation completed"
-           DISPLAY "REPORT-GENERATOR: Lines generated: " WS-LINES-GENERATED
-           DISPLAY "REPORT-GENERATOR: Pages created: " WS-PAGES-CREATED
-           DISPLAY "REPORT-GENERATOR: Summary records: " WS-SUMMARY-COUNT
-           
+           DISPLAY "REPORT-GENERATOR: Lines generated: "
+               WS-LINES-GENERATED
+           DISPLAY "REPORT-GENERATOR: Pages created: "
+               WS-PAGES-CREATED
+           DISPLAY "REPORT-GENERATOR: Summary records: "
+               WS-SUMMARY-COUNT
+
+           PERFORM WRITE-COUNT-HANDOFF
+
            STOP RUN.
-       
-       SIMULATE-REPORT-GENERATION.
-           MOVE 1500 TO WS-LINES-GENERATED
-           MOVE 25 TO WS-PAGES-CREATED
-           MOVE 50 TO WS-SUMMARY-COUNT
-           
+
+       WRITE-COUNT-HANDOFF.
+           OPEN OUTPUT RPCOUNTFILE
+           MOVE WS-MASTER-RECORDS-READ TO RPCOUNT-RECORD
+           WRITE RPCOUNT-RECORD
+           CLOSE RPCOUNTFILE.
+
+       GENERATE-REPORT.
            DISPLAY "REPORT-GENERATOR: Collecting data..."
-           DISPLAY "REPORT-GENERATOR: Formatting output..."
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE
+           PERFORM PARSE-RUN-PARAMETERS THRU PARSE-RUN-PARAMETERS-EXIT
+
+           IF WS-EXCEPTIONS-ENABLED
+               PERFORM GENERATE-EXCEPTIONS-REPORT
+                   THRU GENERATE-EXCEPTIONS-REPORT-EXIT
+           ELSE
+               PERFORM GENERATE-DETAIL-REPORT
+                   THRU GENERATE-DETAIL-REPORT-EXIT
+           END-IF.
+
+       PARSE-RUN-PARAMETERS.
+           IF WS-RUN-PARM = SPACES
+               GO TO PARSE-RUN-PARAMETERS-EXIT
+           END-IF
+
+           UNSTRING WS-RUN-PARM DELIMITED BY ","
+               INTO WS-RUN-TOKEN(1) WS-RUN-TOKEN(2)
+
+           PERFORM APPLY-ONE-RUN-TOKEN THRU APPLY-ONE-RUN-TOKEN-EXIT
+               VARYING WS-RUN-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-RUN-TOKEN-IDX > 2.
+
+       PARSE-RUN-PARAMETERS-EXIT.
+           EXIT.
+
+       APPLY-ONE-RUN-TOKEN.
+           IF WS-RUN-TOKEN(WS-RUN-TOKEN-IDX) = SPACES
+               GO TO APPLY-ONE-RUN-TOKEN-EXIT
+           END-IF
+
+           EVALUATE WS-RUN-TOKEN(WS-RUN-TOKEN-IDX)
+               WHEN "CSV"
+                   SET WS-CSV-ENABLED TO TRUE
+               WHEN "EXCEPTIONS"
+                   SET WS-EXCEPTIONS-ENABLED TO TRUE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       APPLY-ONE-RUN-TOKEN-EXIT.
+           EXIT.
+
+       GENERATE-DETAIL-REPORT.
+           OPEN INPUT MASTFILE
+           IF WS-MASTFILE-STATUS NOT = "00"
+               DISPLAY "REPORT-GENERATOR: *** ERROR - MASTFILE OPEN "
+                   "FAILED, STATUS: " WS-MASTFILE-STATUS " ***"
+               MOVE 8 TO RETURN-CODE
+               GO TO GENERATE-DETAIL-REPORT-EXIT
+           END-IF
+
+      *    POSITION MASTFILE BY THE BRANCH ALTERNATE KEY SO THE
+      *    SUBSEQUENT READ NEXT LOOP RETURNS RECORDS IN BRANCH ORDER
+      *    INSTEAD OF PRIMARY-KEY ORDER.
+           MOVE LOW-VALUES TO MAST-BRANCH
+           START MASTFILE KEY IS NOT LESS THAN MAST-BRANCH
+               INVALID KEY
+                   DISPLAY "REPORT-GENERATOR: *** ERROR - MASTFILE "
+                       "START FAILED ***"
+                   MOVE 'Y' TO WS-MAST-EOF-FLAG
+           END-START
+
+           OPEN OUTPUT RPTFILE
+           OPEN OUTPUT ACCTFILE
+           IF WS-CSV-ENABLED
+               OPEN OUTPUT CSVFILE
+               MOVE "KEY,NAME,BRANCH,AMOUNT,DATE" TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF
+
            DISPLAY "REPORT-GENERATOR: Creating headers and footers..."
-           DISPLAY "REPORT-GENERATOR: Generating summary statistics...".
\ No newline at end of file
+           PERFORM WRITE-PAGE-HEADER
+
+           DISPLAY "REPORT-GENERATOR: Formatting output..."
+           PERFORM PRINT-DETAIL-LOOP
+               UNTIL WS-MAST-EOF-FLAG = 'Y'
+
+           DISPLAY "REPORT-GENERATOR: Generating summary statistics..."
+           PERFORM WRITE-FINAL-TOTALS
+
+           CLOSE MASTFILE
+           CLOSE RPTFILE
+           CLOSE ACCTFILE
+           IF WS-CSV-ENABLED
+               CLOSE CSVFILE
+           END-IF.
+
+       GENERATE-DETAIL-REPORT-EXIT.
+           EXIT.
+
+       GENERATE-EXCEPTIONS-REPORT.
+           DISPLAY "REPORT-GENERATOR: Building exceptions-only report"
+           MOVE 0 TO WS-VALREJ-STATUS
+           OPEN INPUT VALREJFILE
+           OPEN OUTPUT RPTFILE
+           IF WS-CSV-ENABLED
+               OPEN OUTPUT CSVFILE
+               MOVE "LINE,REASON,KEY" TO CSV-LINE
+               WRITE CSV-LINE
+           END-IF
+
+           IF WS-VALREJ-STATUS NOT = "00"
+               DISPLAY "REPORT-GENERATOR: No exceptions file found - "
+                   "nothing to report"
+               GO TO GENERATE-EXCEPTIONS-REPORT-EXIT
+           END-IF
+
+           PERFORM WRITE-EXCEPTION-PAGE-HEADER
+
+           PERFORM PRINT-EXCEPTION-LOOP
+               UNTIL WS-VALREJ-EOF-FLAG = 'Y'
+
+           CLOSE VALREJFILE.
+
+       GENERATE-EXCEPTIONS-REPORT-EXIT.
+           CLOSE RPTFILE
+           IF WS-CSV-ENABLED
+               CLOSE CSVFILE
+           END-IF.
+
+       WRITE-EXCEPTION-PAGE-HEADER.
+           ADD 1 TO WS-PAGES-CREATED
+           MOVE WS-RUN-DATE TO WH-DATE
+           MOVE WS-PAGES-CREATED TO WH-PAGE
+           MOVE WS-HEADER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           MOVE WS-EXCEPTION-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+       PRINT-EXCEPTION-LOOP.
+           READ VALREJFILE INTO VALREJ-RECORD
+               AT END
+                   MOVE 'Y' TO WS-VALREJ-EOF-FLAG
+               NOT AT END
+                   PERFORM PRINT-ONE-EXCEPTION
+           END-READ.
+
+       PRINT-ONE-EXCEPTION.
+           MOVE VALREJ-DATA TO WS-EXC-RECORD
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM WRITE-EXCEPTION-PAGE-HEADER
+           END-IF
+
+           MOVE WS-EXC-REC-KEY TO WE-KEY
+           MOVE VALREJ-REASON TO WE-REASON
+           MOVE VALREJ-LINE-NO TO WE-SOURCE-LINE
+           MOVE WS-EXCEPTION-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           ADD 1 TO WS-LINES-ON-PAGE
+           ADD 1 TO WS-SUMMARY-COUNT
+           ADD 1 TO WS-MASTER-RECORDS-READ
+
+           IF WS-CSV-ENABLED
+               STRING VALREJ-LINE-NO DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   VALREJ-REASON DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-EXC-REC-KEY DELIMITED BY SIZE
+                   INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
+       PRINT-DETAIL-LOOP.
+           READ MASTFILE NEXT RECORD INTO MASTER-RECORD
+               AT END
+                   MOVE 'Y' TO WS-MAST-EOF-FLAG
+               NOT AT END
+                   PERFORM PRINT-ONE-DETAIL
+           END-READ.
+
+       PRINT-ONE-DETAIL.
+           ADD 1 TO WS-MASTER-RECORDS-READ
+           IF MAST-BRANCH NOT = WS-PREV-BRANCH
+               AND WS-PREV-BRANCH NOT = SPACES
+               PERFORM WRITE-BRANCH-SUBTOTAL
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+           MOVE MAST-BRANCH TO WS-PREV-BRANCH
+
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           MOVE MAST-KEY TO WD-KEY
+           MOVE MAST-NAME TO WD-NAME
+           MOVE MAST-BRANCH TO WD-BRANCH
+           MOVE MAST-AMOUNT TO WD-AMOUNT
+           MOVE MAST-DATE TO WD-DATE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           ADD 1 TO WS-LINES-ON-PAGE
+
+           ADD MAST-AMOUNT TO WS-BRANCH-TOTAL
+           ADD MAST-AMOUNT TO WS-GRAND-TOTAL
+
+           MOVE MAST-KEY TO ACCT-KEY
+           MOVE MAST-NAME TO ACCT-NAME
+           MOVE MAST-BRANCH TO ACCT-BRANCH
+           MOVE MAST-AMOUNT TO ACCT-AMOUNT
+           MOVE MAST-DATE TO ACCT-DATE
+           WRITE ACCT-RECORD
+
+           IF WS-CSV-ENABLED
+               MOVE MAST-AMOUNT TO WS-CSV-AMOUNT
+               STRING MAST-KEY DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   MAST-NAME DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   MAST-BRANCH DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CSV-AMOUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   MAST-DATE DELIMITED BY SIZE
+                   INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGES-CREATED
+           MOVE WS-RUN-DATE TO WH-DATE
+           MOVE WS-PAGES-CREATED TO WH-PAGE
+           MOVE WS-HEADER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           MOVE WS-COLUMN-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+       WRITE-BRANCH-SUBTOTAL.
+           MOVE WS-PREV-BRANCH TO WS-LINE-BRANCH
+           MOVE WS-BRANCH-TOTAL TO WS-LINE-TOTAL
+           MOVE WS-SUBTOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           ADD 1 TO WS-SUMMARY-COUNT
+
+           IF WS-CSV-ENABLED
+               MOVE WS-BRANCH-TOTAL TO WS-CSV-AMOUNT
+               STRING "SUBTOTAL" DELIMITED BY SIZE
+                   ",," DELIMITED BY SIZE
+                   WS-PREV-BRANCH DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-CSV-AMOUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF
+
+           MOVE 0 TO WS-BRANCH-TOTAL.
+
+       WRITE-FINAL-TOTALS.
+           IF WS-PREV-BRANCH NOT = SPACES
+               PERFORM WRITE-BRANCH-SUBTOTAL
+           END-IF
+           MOVE WS-GRAND-TOTAL TO WS-LINE-GRAND
+           MOVE WS-GRAND-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-LINES-GENERATED
+           ADD 1 TO WS-SUMMARY-COUNT
+
+           IF WS-CSV-ENABLED
+               MOVE WS-GRAND-TOTAL TO WS-CSV-AMOUNT
+               STRING "GRANDTOTAL" DELIMITED BY SIZE
+                   ",,," DELIMITED BY SIZE
+                   WS-CSV-AMOUNT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   INTO CSV-LINE
+               WRITE CSV-LINE
+           END-IF.
