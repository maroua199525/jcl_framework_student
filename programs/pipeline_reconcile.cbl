@@ -0,0 +1,148 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIPELINE-RECONCILE.
+       AUTHOR. JCL-FRAMEWORK-DEMO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FPCOUNTFILE ASSIGN TO "FPCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FP-STATUS.
+           SELECT SVCOUNTFILE ASSIGN TO "SVCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SV-STATUS.
+           SELECT DPCOUNTFILE ASSIGN TO "DPCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DP-STATUS.
+           SELECT RPCOUNTFILE ASSIGN TO "RPCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FPCOUNTFILE.
+       01  FPCOUNT-RECORD           PIC 9(7).
+
+       FD  SVCOUNTFILE.
+       01  SVCOUNT-RECORD           PIC 9(7).
+
+       FD  DPCOUNTFILE.
+       01  DPCOUNT-RECORD           PIC 9(7).
+
+       FD  RPCOUNTFILE.
+       01  RPCOUNT-RECORD           PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FP-STATUS             PIC X(2)   VALUE SPACES.
+       01  WS-SV-STATUS             PIC X(2)   VALUE SPACES.
+       01  WS-DP-STATUS             PIC X(2)   VALUE SPACES.
+       01  WS-RP-STATUS             PIC X(2)   VALUE SPACES.
+
+       01  WS-FP-COUNT              PIC 9(7)   VALUE 0.
+       01  WS-SV-COUNT              PIC 9(7)   VALUE 0.
+       01  WS-DP-COUNT              PIC 9(7)   VALUE 0.
+       01  WS-RP-COUNT              PIC 9(7)   VALUE 0.
+
+       01  WS-TIE-OUT-SW            PIC X      VALUE 'Y'.
+           88  WS-TIE-OUT-OK                   VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "PIPELINE-RECONCILE: Reconciling stage counts..."
+
+           PERFORM READ-FP-COUNT THRU READ-FP-COUNT-EXIT
+           PERFORM READ-SV-COUNT THRU READ-SV-COUNT-EXIT
+           PERFORM READ-DP-COUNT THRU READ-DP-COUNT-EXIT
+           PERFORM READ-RP-COUNT THRU READ-RP-COUNT-EXIT
+
+           DISPLAY "PIPELINE-RECONCILE: FILE-PROCESSOR records:    "
+               WS-FP-COUNT
+           DISPLAY "PIPELINE-RECONCILE: SIMPLE-VALIDATOR records:  "
+               WS-SV-COUNT
+           DISPLAY "PIPELINE-RECONCILE: DATA-PROCESSOR transactions: "
+               WS-DP-COUNT
+           DISPLAY "PIPELINE-RECONCILE: REPORT-GENERATOR records:  "
+               WS-RP-COUNT
+
+           IF WS-FP-STATUS NOT = "00" OR WS-SV-STATUS NOT = "00"
+               MOVE 'N' TO WS-TIE-OUT-SW
+               DISPLAY "PIPELINE-RECONCILE: *** CANNOT RECONCILE - "
+                   "A STAGE COUNT FILE IS MISSING ***"
+           ELSE
+               IF WS-FP-COUNT NOT = WS-SV-COUNT
+                   MOVE 'N' TO WS-TIE-OUT-SW
+                   DISPLAY "PIPELINE-RECONCILE: *** COUNT MISMATCH - "
+                       "FILE-PROCESSOR/SIMPLE-VALIDATOR DO NOT TIE "
+                       "OUT ***"
+               END-IF
+           END-IF
+
+           IF WS-TIE-OUT-OK
+               DISPLAY "PIPELINE-RECONCILE: All handoff counts tie "
+                   "out"
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       READ-FP-COUNT.
+           MOVE 0 TO WS-FP-COUNT
+           OPEN INPUT FPCOUNTFILE
+           IF WS-FP-STATUS NOT = "00"
+               GO TO READ-FP-COUNT-EXIT
+           END-IF
+           READ FPCOUNTFILE
+               NOT AT END
+                   MOVE FPCOUNT-RECORD TO WS-FP-COUNT
+           END-READ
+           CLOSE FPCOUNTFILE.
+
+       READ-FP-COUNT-EXIT.
+           EXIT.
+
+       READ-SV-COUNT.
+           MOVE 0 TO WS-SV-COUNT
+           OPEN INPUT SVCOUNTFILE
+           IF WS-SV-STATUS NOT = "00"
+               GO TO READ-SV-COUNT-EXIT
+           END-IF
+           READ SVCOUNTFILE
+               NOT AT END
+                   MOVE SVCOUNT-RECORD TO WS-SV-COUNT
+           END-READ
+           CLOSE SVCOUNTFILE.
+
+       READ-SV-COUNT-EXIT.
+           EXIT.
+
+       READ-DP-COUNT.
+           MOVE 0 TO WS-DP-COUNT
+           OPEN INPUT DPCOUNTFILE
+           IF WS-DP-STATUS NOT = "00"
+               GO TO READ-DP-COUNT-EXIT
+           END-IF
+           READ DPCOUNTFILE
+               NOT AT END
+                   MOVE DPCOUNT-RECORD TO WS-DP-COUNT
+           END-READ
+           CLOSE DPCOUNTFILE.
+
+       READ-DP-COUNT-EXIT.
+           EXIT.
+
+       READ-RP-COUNT.
+           MOVE 0 TO WS-RP-COUNT
+           OPEN INPUT RPCOUNTFILE
+           IF WS-RP-STATUS NOT = "00"
+               GO TO READ-RP-COUNT-EXIT
+           END-IF
+           READ RPCOUNTFILE
+               NOT AT END
+                   MOVE RPCOUNT-RECORD TO WS-RP-COUNT
+           END-READ
+           CLOSE RPCOUNTFILE.
+
+       READ-RP-COUNT-EXIT.
+           EXIT.
