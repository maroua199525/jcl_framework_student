@@ -1,34 +1,279 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DATA-PROCESSOR.
        AUTHOR. JCL-FRAMEWORK-DEMO.
-       
+
        ENVIRONMENT DIVISION.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTFILE ASSIGN TO "MASTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MAST-KEY
+               FILE STATUS IS WS-MASTFILE-STATUS.
+           SELECT TRANFILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITFILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DPCOUNTFILE ASSIGN TO "DPCOUNT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MASTFILE.
+           COPY "mastrec".
+
+       FD  TRANFILE.
+           COPY "reclay" REPLACING DL-RECORD        BY TRAN-RECORD
+                                    DL-REC-TYPE       BY TRAN-REC-TYPE
+                                    DL-REC-KEY        BY TRAN-KEY
+                                    DL-REC-AMOUNT     BY TRAN-AMOUNT
+                                    DL-REC-DATE       BY TRAN-REC-DATE
+                                    DL-REC-BRANCH     BY TRAN-REC-BRANCH
+                                    DL-TRAILER-RECORD BY
+                                        TRAN-TRAILER-RECORD
+                                    DL-TRL-TYPE       BY TRAN-TRL-TYPE
+                                    DL-TRL-COUNT      BY TRAN-TRL-COUNT.
+
+      *----------------------------------------------------------------
+      *  EACH TRANSACTION TYPE CARRIES DIFFERENT FIELDS IN THE SAME
+      *  80-BYTE ENVELOPE, KEYED OFF TRAN-REC-TYPE (A/C/D). THESE
+      *  REDEFINE THE GENERIC TRAN-RECORD RATHER THAN NEEDING A
+      *  SEPARATE PASS OF TRANFILE PER TRANSACTION TYPE.
+      *----------------------------------------------------------------
+       01  TRAN-ADD-RECORD REDEFINES TRAN-RECORD.
+           05  TRAN-ADD-TYPE       PIC X(01).
+           05  TRAN-ADD-KEY        PIC X(10).
+           05  TRAN-ADD-AMOUNT     PIC S9(7)V99.
+           05  TRAN-ADD-DATE       PIC X(08).
+           05  TRAN-ADD-BRANCH     PIC X(04).
+           05  TRAN-ADD-NAME       PIC X(20).
+           05  FILLER              PIC X(28).
+
+       01  TRAN-CHANGE-RECORD REDEFINES TRAN-RECORD.
+           05  TRAN-CHG-TYPE       PIC X(01).
+           05  TRAN-CHG-KEY        PIC X(10).
+           05  TRAN-CHG-AMOUNT     PIC S9(7)V99.
+           05  TRAN-CHG-DATE       PIC X(08).
+           05  TRAN-CHG-BRANCH     PIC X(04).
+           05  TRAN-CHG-REASON-CODE PIC X(04).
+           05  FILLER              PIC X(44).
+
+       01  TRAN-DELETE-RECORD REDEFINES TRAN-RECORD.
+           05  TRAN-DEL-TYPE       PIC X(01).
+           05  TRAN-DEL-KEY        PIC X(10).
+           05  TRAN-DEL-AMOUNT     PIC S9(7)V99.
+           05  TRAN-DEL-DATE       PIC X(08).
+           05  TRAN-DEL-BRANCH     PIC X(04).
+           05  TRAN-DEL-REASON-CODE PIC X(04).
+           05  FILLER              PIC X(44).
+
+       FD  AUDITFILE.
+       01  AUDIT-RECORD.
+           05  AUD-KEY             PIC X(10).
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AUD-OLD-AMOUNT      PIC -(7)9.99.
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AUD-NEW-AMOUNT      PIC -(7)9.99.
+           05  FILLER              PIC X(1)    VALUE SPACE.
+           05  AUD-TIMESTAMP       PIC X(14).
+
+       FD  DPCOUNTFILE.
+       01  DPCOUNT-RECORD          PIC 9(7).
+
        WORKING-STORAGE SECTION.
-       01  WS-RECORDS-PROCESSED    PIC 9(5) VALUE 0.
-       01  WS-UPDATES-APPLIED      PIC 9(5) VALUE 0.
-       01  WS-ERRORS-FOUND         PIC 9(3) VALUE 0.
-       
+       01  WS-MASTFILE-STATUS      PIC X(2)    VALUE "00".
+       01  WS-TRAN-EOF-FLAG        PIC X       VALUE 'N'.
+       01  WS-RECORDS-PROCESSED    PIC 9(5)    VALUE 0.
+       01  WS-UPDATES-APPLIED      PIC 9(5)    VALUE 0.
+       01  WS-ERRORS-FOUND         PIC 9(3)    VALUE 0.
+       01  WS-DATE-NOW             PIC 9(8).
+       01  WS-TIME-NOW             PIC 9(8).
+       01  WS-AUDIT-OLD-AMOUNT     PIC S9(7)V99 VALUE 0.
+       01  WS-AUDIT-NEW-AMOUNT     PIC S9(7)V99 VALUE 0.
+
+       01  WS-ADDS-APPLIED         PIC 9(5)    VALUE 0.
+       01  WS-CHANGES-APPLIED      PIC 9(5)    VALUE 0.
+       01  WS-DELETES-APPLIED      PIC 9(5)    VALUE 0.
+
+       01  WS-TRAN-TYPE-CODE       PIC X(1).
+           88  WS-TRAN-IS-ADD                  VALUE "A".
+           88  WS-TRAN-IS-CHANGE                VALUE "C".
+           88  WS-TRAN-IS-DELETE                VALUE "D".
+           88  WS-TRAN-IS-HEADER                VALUE "H".
+           88  WS-TRAN-IS-TRAILER                VALUE "T".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "DATA-PROCESSOR: Starting data processing..."
-           
-           PERFORM SIMULATE-PROCESSING
-           
+
+           PERFORM PROCESS-MASTER-UPDATE THRU PROCESS-MASTER-UPDATE-EXIT
+
            DISPLAY "DATA-PROCESSOR: Processing completed successfully"
-           DISPLAY "DATA-PROCESSOR: Records processed: " WS-RECORDS-PROCESSED
-           DISPLAY "DATA-PROCESSOR: Updates applied: " WS-UPDATES-APPLIED
+           DISPLAY "DATA-PROCESSOR: Records processed: "
+               WS-RECORDS-PROCESSED
+           DISPLAY "DATA-PROCESSOR: Updates applied: "
+               WS-UPDATES-APPLIED
+           DISPLAY "DATA-PROCESSOR: Adds applied:    " WS-ADDS-APPLIED
+           DISPLAY "DATA-PROCESSOR: Changes applied: "
+               WS-CHANGES-APPLIED
+           DISPLAY "DATA-PROCESSOR: Deletes applied: "
+               WS-DELETES-APPLIED
            DISPLAY "DATA-PROCESSOR: Errors found: " WS-ERRORS-FOUND
-           
+
+           PERFORM WRITE-COUNT-HANDOFF
+
            STOP RUN.
-       
-       SIMULATE-PROCESSING.
-           MOVE 250 TO WS-RECORDS-PROCESSED
-           MOVE 240 TO WS-UPDATES-APPLIED
-           MOVE 2 TO WS-ERRORS-FOUND
-           
+
+       WRITE-COUNT-HANDOFF.
+           OPEN OUTPUT DPCOUNTFILE
+           MOVE WS-RECORDS-PROCESSED TO DPCOUNT-RECORD
+           WRITE DPCOUNT-RECORD
+           CLOSE DPCOUNTFILE.
+
+       PROCESS-MASTER-UPDATE.
            DISPLAY "DATA-PROCESSOR: Reading input data..."
+           OPEN I-O MASTFILE
+           IF WS-MASTFILE-STATUS NOT = "00"
+               DISPLAY "DATA-PROCESSOR: *** ERROR - MASTFILE OPEN "
+                   "FAILED, STATUS: " WS-MASTFILE-STATUS " ***"
+               MOVE 8 TO RETURN-CODE
+               GO TO PROCESS-MASTER-UPDATE-EXIT
+           END-IF
+
+           OPEN INPUT TRANFILE
+           OPEN OUTPUT AUDITFILE
+
            DISPLAY "DATA-PROCESSOR: Applying transformations..."
+           PERFORM UPDATE-MASTER-LOOP
+               UNTIL WS-TRAN-EOF-FLAG = 'Y'
+
+           CLOSE MASTFILE
+           CLOSE TRANFILE
+           CLOSE AUDITFILE.
+
+       PROCESS-MASTER-UPDATE-EXIT.
+           EXIT.
+
+       UPDATE-MASTER-LOOP.
+           READ TRANFILE INTO TRAN-RECORD
+               AT END
+                   MOVE 'Y' TO WS-TRAN-EOF-FLAG
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-PROCESSED
+                   PERFORM APPLY-TRANSACTION
+           END-READ.
+
+       APPLY-TRANSACTION.
+           MOVE TRAN-REC-TYPE TO WS-TRAN-TYPE-CODE
+           EVALUATE TRUE
+               WHEN WS-TRAN-IS-HEADER
+                   CONTINUE
+               WHEN WS-TRAN-IS-TRAILER
+                   CONTINUE
+               WHEN WS-TRAN-IS-ADD
+                   PERFORM APPLY-ADD-TRANSACTION
+                       THRU APPLY-ADD-TRANSACTION-EXIT
+               WHEN WS-TRAN-IS-CHANGE
+                   PERFORM APPLY-CHANGE-TRANSACTION
+               WHEN WS-TRAN-IS-DELETE
+                   PERFORM APPLY-DELETE-TRANSACTION
+                       THRU APPLY-DELETE-TRANSACTION-EXIT
+               WHEN OTHER
+                   ADD 1 TO WS-ERRORS-FOUND
+                   DISPLAY "DATA-PROCESSOR: ERROR - unknown "
+                       "transaction type '" WS-TRAN-TYPE-CODE
+                       "' for key " TRAN-KEY
+           END-EVALUATE.
+
+       APPLY-ADD-TRANSACTION.
+           DISPLAY "DATA-PROCESSOR: Adding master record..."
+           MOVE TRAN-KEY TO MAST-KEY
+           READ MASTFILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   ADD 1 TO WS-ERRORS-FOUND
+                   DISPLAY "DATA-PROCESSOR: ERROR - master key "
+                       "already exists: " TRAN-KEY
+                   GO TO APPLY-ADD-TRANSACTION-EXIT
+           END-READ
+
+           MOVE SPACES TO MASTER-RECORD
+           MOVE TRAN-ADD-KEY TO MAST-KEY
+           MOVE TRAN-ADD-BRANCH TO MAST-BRANCH
+           MOVE TRAN-ADD-AMOUNT TO MAST-AMOUNT
+           MOVE TRAN-ADD-DATE TO MAST-DATE
+           MOVE TRAN-ADD-NAME TO MAST-NAME
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-ERRORS-FOUND
+                   DISPLAY "DATA-PROCESSOR: ERROR - add failed for "
+                       "key: " TRAN-KEY
+               NOT INVALID KEY
+                   MOVE 0 TO WS-AUDIT-OLD-AMOUNT
+                   MOVE TRAN-AMOUNT TO WS-AUDIT-NEW-AMOUNT
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-UPDATES-APPLIED
+                   ADD 1 TO WS-ADDS-APPLIED
+           END-WRITE.
+
+       APPLY-ADD-TRANSACTION-EXIT.
+           EXIT.
+
+       APPLY-CHANGE-TRANSACTION.
            DISPLAY "DATA-PROCESSOR: Updating master records..."
-           DISPLAY "DATA-PROCESSOR: Generating audit trail...".
\ No newline at end of file
+           MOVE TRAN-KEY TO MAST-KEY
+           READ MASTFILE
+               INVALID KEY
+                   ADD 1 TO WS-ERRORS-FOUND
+                   DISPLAY "DATA-PROCESSOR: ERROR - master key not "
+                       "found: " TRAN-KEY
+               NOT INVALID KEY
+                   MOVE MAST-AMOUNT TO WS-AUDIT-OLD-AMOUNT
+                   MOVE TRAN-AMOUNT TO WS-AUDIT-NEW-AMOUNT
+                   MOVE TRAN-AMOUNT TO MAST-AMOUNT
+                   REWRITE MASTER-RECORD
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-UPDATES-APPLIED
+                   ADD 1 TO WS-CHANGES-APPLIED
+           END-READ.
+
+       APPLY-DELETE-TRANSACTION.
+           DISPLAY "DATA-PROCESSOR: Deleting master record..."
+           MOVE TRAN-KEY TO MAST-KEY
+           READ MASTFILE
+               INVALID KEY
+                   ADD 1 TO WS-ERRORS-FOUND
+                   DISPLAY "DATA-PROCESSOR: ERROR - master key not "
+                       "found for delete: " TRAN-KEY
+                   GO TO APPLY-DELETE-TRANSACTION-EXIT
+           END-READ
+
+           MOVE MAST-AMOUNT TO WS-AUDIT-OLD-AMOUNT
+           MOVE 0 TO WS-AUDIT-NEW-AMOUNT
+           DELETE MASTFILE
+               INVALID KEY
+                   ADD 1 TO WS-ERRORS-FOUND
+                   DISPLAY "DATA-PROCESSOR: ERROR - delete failed "
+                       "for key: " TRAN-KEY
+               NOT INVALID KEY
+                   PERFORM WRITE-AUDIT-RECORD
+                   ADD 1 TO WS-UPDATES-APPLIED
+                   ADD 1 TO WS-DELETES-APPLIED
+           END-DELETE.
+
+       APPLY-DELETE-TRANSACTION-EXIT.
+           EXIT.
+
+       WRITE-AUDIT-RECORD.
+           DISPLAY "DATA-PROCESSOR: Generating audit trail..."
+           MOVE SPACES TO AUDIT-RECORD
+           ACCEPT WS-DATE-NOW FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-NOW FROM TIME
+           MOVE TRAN-KEY TO AUD-KEY
+           MOVE WS-AUDIT-OLD-AMOUNT TO AUD-OLD-AMOUNT
+           MOVE WS-AUDIT-NEW-AMOUNT TO AUD-NEW-AMOUNT
+           STRING WS-DATE-NOW DELIMITED BY SIZE
+               WS-TIME-NOW DELIMITED BY SIZE
+               INTO AUD-TIMESTAMP
+           WRITE AUDIT-RECORD.
