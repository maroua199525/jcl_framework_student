@@ -1,45 +1,168 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DISPLAY-OUTPUT.
        AUTHOR. STUDENT-EXERCISE.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT DATASET ASSIGN TO "DATASET"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+
        DATA DIVISION.
        FILE SECTION.
        FD  DATASET.
-       01  DATASET-RECORD          PIC X(80).
-       
+           COPY "reclay" REPLACING DL-RECORD         BY DATASET-RECORD
+                                    DL-REC-TYPE        BY DS-REC-TYPE
+                                    DL-REC-KEY         BY DS-REC-KEY
+                                    DL-REC-AMOUNT      BY DS-REC-AMOUNT
+                                    DL-REC-DATE        BY DS-REC-DATE
+                                    DL-REC-BRANCH      BY DS-REC-BRANCH
+                                    DL-TRAILER-RECORD  BY
+                                        DS-TRAILER-RECORD
+                                    DL-TRL-TYPE        BY DS-TRL-TYPE
+                                    DL-TRL-COUNT       BY DS-TRL-COUNT.
+
        WORKING-STORAGE SECTION.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
        01  WS-LINE-COUNT           PIC 9(5) VALUE 0.
-       
+       01  WS-DISPLAYED-COUNT      PIC 9(5) VALUE 0.
+
+       01  WS-PARM-STRING          PIC X(80)   VALUE SPACES.
+       01  WS-TOKEN-TABLE.
+           05  WS-TOKEN            PIC X(30)   OCCURS 6 TIMES
+                                    VALUE SPACES.
+       01  WS-TOKEN-IDX            PIC 9(2)    VALUE 0.
+       01  WS-KEY-PART             PIC X(20)   VALUE SPACES.
+       01  WS-VAL-PART             PIC X(20)   VALUE SPACES.
+
+       01  WS-FILTER-TEXT          PIC X(20)   VALUE SPACES.
+       01  WS-FILTER-LEN           PIC 9(2)    VALUE 0.
+       01  WS-FILTER-TRAILING-CT   PIC 9(2)    VALUE 0.
+       01  WS-FILTER-MATCHES       PIC 9(3)    VALUE 0.
+       01  WS-START-LINE           PIC 9(5)    VALUE 0.
+       01  WS-END-LINE             PIC 9(5)    VALUE 99999.
+       01  WS-PAGE-SIZE            PIC 9(3)    VALUE 0.
+       01  WS-LINES-ON-PAGE        PIC 9(3)    VALUE 0.
+       01  WS-PAGE-NUMBER          PIC 9(4)    VALUE 0.
+       01  WS-CONTINUE-RESPONSE    PIC X(10)   VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "DISPLAY-OUTPUT: Showing contents of output dataset"
            DISPLAY "=================================================="
-           
+
+           ACCEPT WS-PARM-STRING FROM COMMAND-LINE
+           PERFORM PARSE-RUN-PARAMETERS THRU PARSE-RUN-PARAMETERS-EXIT
+
            OPEN INPUT DATASET
-           
+
            PERFORM READ-AND-DISPLAY-LOOP
                UNTIL WS-EOF-FLAG = 'Y'
-           
+
            CLOSE DATASET
-           
+
            DISPLAY "=================================================="
-           DISPLAY "DISPLAY-OUTPUT: Total lines displayed: " 
+           DISPLAY "DISPLAY-OUTPUT: Total lines read: "
                WS-LINE-COUNT
-           
+           DISPLAY "DISPLAY-OUTPUT: Total lines displayed: "
+               WS-DISPLAYED-COUNT
+
            STOP RUN.
-       
+
+       PARSE-RUN-PARAMETERS.
+           IF WS-PARM-STRING = SPACES
+               GO TO PARSE-RUN-PARAMETERS-EXIT
+           END-IF
+
+           UNSTRING WS-PARM-STRING DELIMITED BY ","
+               INTO WS-TOKEN(1) WS-TOKEN(2) WS-TOKEN(3)
+                    WS-TOKEN(4) WS-TOKEN(5) WS-TOKEN(6)
+
+           PERFORM APPLY-ONE-TOKEN THRU APPLY-ONE-TOKEN-EXIT
+               VARYING WS-TOKEN-IDX FROM 1 BY 1
+               UNTIL WS-TOKEN-IDX > 6.
+
+       PARSE-RUN-PARAMETERS-EXIT.
+           EXIT.
+
+       APPLY-ONE-TOKEN.
+           IF WS-TOKEN(WS-TOKEN-IDX) = SPACES
+               GO TO APPLY-ONE-TOKEN-EXIT
+           END-IF
+
+           MOVE SPACES TO WS-KEY-PART WS-VAL-PART
+           UNSTRING WS-TOKEN(WS-TOKEN-IDX) DELIMITED BY "="
+               INTO WS-KEY-PART WS-VAL-PART
+
+           EVALUATE WS-KEY-PART
+               WHEN "FILTER"
+                   MOVE WS-VAL-PART TO WS-FILTER-TEXT
+                   MOVE 0 TO WS-FILTER-TRAILING-CT
+                   INSPECT WS-FILTER-TEXT TALLYING
+                       WS-FILTER-TRAILING-CT FOR TRAILING SPACES
+                   COMPUTE WS-FILTER-LEN = 20 - WS-FILTER-TRAILING-CT
+               WHEN "START"
+                   MOVE WS-VAL-PART(1:5) TO WS-START-LINE
+               WHEN "END"
+                   MOVE WS-VAL-PART(1:5) TO WS-END-LINE
+               WHEN "PAGESIZE"
+                   MOVE WS-VAL-PART(1:3) TO WS-PAGE-SIZE
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       APPLY-ONE-TOKEN-EXIT.
+           EXIT.
+
        READ-AND-DISPLAY-LOOP.
            READ DATASET INTO DATASET-RECORD
-               AT END 
+               AT END
                    MOVE 'Y' TO WS-EOF-FLAG
                NOT AT END
                    ADD 1 TO WS-LINE-COUNT
-                   DISPLAY DATASET-RECORD
-           END-READ.
\ No newline at end of file
+                   PERFORM EVALUATE-AND-SHOW-RECORD
+                       THRU EVALUATE-AND-SHOW-RECORD-EXIT
+           END-READ.
+
+       EVALUATE-AND-SHOW-RECORD.
+           IF WS-LINE-COUNT < WS-START-LINE
+               OR WS-LINE-COUNT > WS-END-LINE
+               GO TO EVALUATE-AND-SHOW-RECORD-EXIT
+           END-IF
+
+           IF WS-FILTER-TEXT NOT = SPACES
+               MOVE 0 TO WS-FILTER-MATCHES
+               INSPECT DATASET-RECORD TALLYING
+                   WS-FILTER-MATCHES
+                   FOR ALL WS-FILTER-TEXT(1:WS-FILTER-LEN)
+               IF WS-FILTER-MATCHES = 0
+                   GO TO EVALUATE-AND-SHOW-RECORD-EXIT
+               END-IF
+           END-IF
+
+           IF WS-PAGE-SIZE > 0
+               AND WS-LINES-ON-PAGE >= WS-PAGE-SIZE
+               PERFORM PROMPT-FOR-NEXT-PAGE
+           END-IF
+
+           IF WS-PAGE-SIZE > 0
+               AND WS-LINES-ON-PAGE = 0
+               PERFORM WRITE-PAGE-HEADER
+           END-IF
+
+           DISPLAY DATASET-RECORD
+           ADD 1 TO WS-DISPLAYED-COUNT
+           ADD 1 TO WS-LINES-ON-PAGE.
+
+       EVALUATE-AND-SHOW-RECORD-EXIT.
+           EXIT.
+
+       WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           DISPLAY "-- PAGE " WS-PAGE-NUMBER
+               " (line " WS-LINE-COUNT " of input) --".
+
+       PROMPT-FOR-NEXT-PAGE.
+           DISPLAY "-- Press ENTER to continue --"
+           ACCEPT WS-CONTINUE-RESPONSE FROM CONSOLE
+           MOVE 0 TO WS-LINES-ON-PAGE.
