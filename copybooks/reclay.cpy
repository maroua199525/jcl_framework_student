@@ -0,0 +1,30 @@
+      *================================================================
+      *  RECLAY - SHARED FLAT RECORD LAYOUT (80-BYTE ENVELOPE)
+      *  USED BY FILE-PROCESSOR, DISPLAY-OUTPUT AND DATA-PROCESSOR
+      *  SO A FIELD ADDED OR RESIZED HERE DOES NOT HAVE TO BE
+      *  HUNTED DOWN SEPARATELY IN EACH PROGRAM'S FILE SECTION.
+      *
+      *  THE CALLING PROGRAM RENAMES EVERY DL- DATA NAME TO ITS OWN
+      *  PREFIX, E.G.
+      *      COPY "reclay" REPLACING DL-RECORD       BY IN-RECORD
+      *                              DL-REC-TYPE      BY IN-REC-TYPE
+      *                              DL-REC-KEY       BY IN-REC-KEY
+      *                              DL-REC-AMOUNT    BY IN-REC-AMOUNT
+      *                              DL-REC-DATE      BY IN-REC-DATE
+      *                              DL-REC-BRANCH    BY IN-REC-BRANCH
+      *                              DL-TRAILER-RECORD BY IN-TRAILER-RECORD
+      *                              DL-TRL-TYPE      BY IN-TRL-TYPE
+      *                              DL-TRL-COUNT     BY IN-TRL-COUNT.
+      *================================================================
+       01  DL-RECORD.
+           05  DL-REC-TYPE         PIC X(01).
+           05  DL-REC-KEY          PIC X(10).
+           05  DL-REC-AMOUNT       PIC S9(7)V99.
+           05  DL-REC-DATE         PIC X(08).
+           05  DL-REC-BRANCH       PIC X(04).
+           05  FILLER              PIC X(48).
+
+       01  DL-TRAILER-RECORD REDEFINES DL-RECORD.
+           05  DL-TRL-TYPE         PIC X(01).
+           05  DL-TRL-COUNT        PIC 9(09).
+           05  FILLER              PIC X(70).
