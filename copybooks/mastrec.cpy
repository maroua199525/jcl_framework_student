@@ -0,0 +1,11 @@
+      *================================================================
+      *  MASTREC - SHARED MASTER FILE RECORD LAYOUT
+      *  USED BY DATA-PROCESSOR AND REPORT-GENERATOR AGAINST MASTFILE
+      *================================================================
+       01  MASTER-RECORD.
+           05  MAST-KEY            PIC X(10).
+           05  MAST-NAME           PIC X(20).
+           05  MAST-BRANCH         PIC X(04).
+           05  MAST-AMOUNT         PIC S9(7)V99.
+           05  MAST-DATE           PIC X(8).
+           05  FILLER              PIC X(36).
