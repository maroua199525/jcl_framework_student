@@ -0,0 +1,18 @@
+//DEFGDG   JOB (ACCTNO),'DEFINE OUTFILE GDG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINES THE GENERATION DATA GROUP BASE THAT  *
+//* PIPELINE.JCL'S FILEPROC STEP CATALOGS EACH DAY'S OUTFILE     *
+//* INTO (+1) AND LATER STEPS READ BACK AS THE CURRENT           *
+//* GENERATION (0). RUN ONCE BEFORE THE FIRST PIPELINE.JCL       *
+//* SUBMISSION; RERUNNING AFTER THE BASE ALREADY EXISTS IS A     *
+//* HARMLESS IDCAMS DUPLICATE-NAME FAILURE.                      *
+//*--------------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(PROD.PIPELINE.OUTFILE)  -
+                LIMIT(14)                    -
+                NOEMPTY                      -
+                SCRATCH)
+/*
