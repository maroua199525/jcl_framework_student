@@ -0,0 +1,34 @@
+//DEFAIX   JOB (ACCTNO),'DEFINE MASTFILE AIX',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINES THE ALTERNATE INDEX AND PATH THAT    *
+//* REPORT-GENERATOR'S MAST-BRANCH ALTERNATE RECORD KEY DEPENDS  *
+//* ON. A COBOL ALTERNATE RECORD KEY CLAUSE DOES NOT BY ITSELF   *
+//* CREATE THE UNDERLYING VSAM STRUCTURE - THE AIX/PATH MUST BE  *
+//* BUILT AND THE AIX UPGRADED FROM THE BASE CLUSTER BEFORE      *
+//* REPORT-GENERATOR CAN OPEN MASTFILE AND START/READ NEXT IN    *
+//* BRANCH ORDER. RUN ONCE, AFTER THE MASTFILE BASE CLUSTER IS   *
+//* LOADED AND BEFORE THE FIRST PIPELINE.JCL SUBMISSION THAT     *
+//* INCLUDES THE REPORT STEP; RERUNNING AFTER THE AIX ALREADY    *
+//* EXISTS IS A HARMLESS IDCAMS DUPLICATE-NAME FAILURE.          *
+//*--------------------------------------------------------------*
+//DEFINE   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE AIX (NAME(PROD.PIPELINE.MASTFILE.BRANCHIX)       -
+                RELATE(PROD.PIPELINE.MASTFILE)               -
+                KEYS(4 31)                                    -
+                RECORDSIZE(90 90)                             -
+                NONUNIQUEKEY                                  -
+                UPGRADE                                       -
+                VOLUMES(SYSDA))                               -
+           DATA (NAME(PROD.PIPELINE.MASTFILE.BRANCHIX.DATA))  -
+           INDEX(NAME(PROD.PIPELINE.MASTFILE.BRANCHIX.INDEX))
+
+    DEFINE PATH (NAME(PROD.PIPELINE.MASTFILE.BRANCHPATH)     -
+                 PATHENTRY(PROD.PIPELINE.MASTFILE.BRANCHIX))
+
+    BLDINDEX INFILE(MASTDD) OUTFILE(AIXDD)
+/*
+//MASTDD   DD   DSN=PROD.PIPELINE.MASTFILE,DISP=SHR
+//AIXDD    DD   DSN=PROD.PIPELINE.MASTFILE.BRANCHIX,DISP=SHR
