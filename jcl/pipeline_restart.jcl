@@ -0,0 +1,63 @@
+//PIPELINR JOB (ACCTNO),'PIPELINE RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RESUBMISSION OF PIPELINE.JCL'S FILEPROC STEP AFTER AN ABEND. *
+//* DO NOT RESUBMIT PIPELINE.JCL ITSELF: ITS OUTFILE DD USES A   *
+//* FRESH (+1)/DISP=NEW GENERATION, WHICH WOULD CATALOG A NEW,   *
+//* EMPTY GENERATION AND LEAVE THE PARTIALLY-WRITTEN ONE THE     *
+//* CHECKPOINT REFERS TO UNTOUCHED. THIS DECK INSTEAD REOPENS    *
+//* THE SAME GENERATION THE ABENDED RUN CREATED - THE CURRENT    *
+//* ONE, (0), SINCE NO SUBSEQUENT RUN HAS CATALOGED A NEWER ONE  *
+//* - AND PASSES PARM='RESTART' SO FILE-PROCESSOR REPOSITIONS TO *
+//* ITS LAST CHECKPOINT INSTEAD OF REPROCESSING FROM RECORD 1.   *
+//*--------------------------------------------------------------*
+//FILEPROC EXEC PGM=FILE-PROCESSOR,PARM='RESTART'
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.PIPELINE.INFILE,DISP=SHR
+//*INFILE2 DD   DSN=PROD.PIPELINE.INFILE.REGION2,DISP=SHR
+//*INFILE3 DD   DSN=PROD.PIPELINE.INFILE.REGION3,DISP=SHR
+//* (0) IS THE GENERATION THE ABENDED RUN CATALOGED - EXTEND IT, *
+//* DO NOT CATALOG A NEW ONE.                                    *
+//OUTFILE  DD   DSN=PROD.PIPELINE.OUTFILE(0),DISP=(MOD,CATLG,CATLG)
+//REJFILE  DD   DSN=PROD.PIPELINE.REJFILE,DISP=(MOD,CATLG,DELETE)
+//DUPFILE  DD   DSN=PROD.PIPELINE.DUPFILE,DISP=(MOD,CATLG,DELETE)
+//CHKPTFILE DD  DSN=PROD.PIPELINE.CHKPTFILE,DISP=(MOD,CATLG,CATLG)
+//ERRLOG   DD   DSN=PROD.PIPELINE.ERRLOG,DISP=(MOD,CATLG,DELETE)
+//FPCOUNT  DD   DSN=PROD.PIPELINE.FPCOUNT,DISP=(MOD,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//VALIDATE EXEC PGM=SIMPLE-VALIDATOR,COND=(4,LT,FILEPROC)
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.PIPELINE.OUTFILE(0),DISP=SHR
+//VALREJ   DD   DSN=PROD.PIPELINE.VALREJ,DISP=(NEW,CATLG,DELETE)
+//VALPARM  DD   DSN=PROD.PIPELINE.VALPARM,DISP=SHR
+//SVCOUNT  DD   DSN=PROD.PIPELINE.SVCOUNT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//DATAPROC EXEC PGM=DATA-PROCESSOR,COND=((4,LT,FILEPROC),
+//             (4,LT,VALIDATE))
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//MASTFILE DD   DSN=PROD.PIPELINE.MASTFILE,DISP=SHR
+//TRANFILE DD   DSN=PROD.PIPELINE.TRANFILE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.PIPELINE.AUDITLOG,DISP=(NEW,CATLG,DELETE)
+//DPCOUNT  DD   DSN=PROD.PIPELINE.DPCOUNT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//REPORT   EXEC PGM=REPORT-GENERATOR,COND=((4,LT,FILEPROC),
+//             (4,LT,VALIDATE),(4,LT,DATAPROC))
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//MASTFILE DD   DSN=PROD.PIPELINE.MASTFILE,DISP=SHR
+//VALREJ   DD   DSN=PROD.PIPELINE.VALREJ,DISP=SHR
+//RPTFILE  DD   DSN=PROD.PIPELINE.RPTFILE,DISP=(NEW,CATLG,DELETE)
+//RPTCSV   DD   DSN=PROD.PIPELINE.RPTCSV,DISP=(NEW,CATLG,DELETE)
+//ACCTFEED DD   DSN=PROD.PIPELINE.ACCTFEED,DISP=(NEW,CATLG,DELETE)
+//RPCOUNT  DD   DSN=PROD.PIPELINE.RPCOUNT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//RECONCIL EXEC PGM=PIPELINE-RECONCILE,COND=(4,LT,FILEPROC)
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//FPCOUNT  DD   DSN=PROD.PIPELINE.FPCOUNT,DISP=SHR
+//SVCOUNT  DD   DSN=PROD.PIPELINE.SVCOUNT,DISP=SHR
+//DPCOUNT  DD   DSN=PROD.PIPELINE.DPCOUNT,DISP=SHR
+//RPCOUNT  DD   DSN=PROD.PIPELINE.RPCOUNT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
