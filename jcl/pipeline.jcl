@@ -0,0 +1,67 @@
+//PIPELINE JOB (ACCTNO),'DAILY PIPELINE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS FILE-PROCESSOR, SIMPLE-VALIDATOR, DATA-PROCESSOR AND    *
+//* REPORT-GENERATOR IN SEQUENCE AND RECONCILES THE RECORD       *
+//* COUNTS HANDED OFF BETWEEN STAGES. EACH STAGE IS SKIPPED IF   *
+//* IT OR ANY PRIOR STEP ENDED WITH A CONDITION CODE OF 8 OR     *
+//* HIGHER - EACH STEP'S COND= TESTS EVERY STEP AHEAD OF IT, NOT *
+//* JUST FILEPROC, SO A BAD VALIDATE OR DATAPROC RUN STOPS THE   *
+//* CHAIN INSTEAD OF LETTING A LATER STEP ACT ON FLAGGED DATA.   *
+//* THIS IS THE FIRST-RUN JCL. TO RESUBMIT AFTER AN ABEND IN     *
+//* FILEPROC, USE PIPELINE_RESTART.JCL INSTEAD OF RESUBMITTING   *
+//* THIS DECK - SEE THAT MEMBER FOR WHY.                         *
+//*--------------------------------------------------------------*
+//FILEPROC EXEC PGM=FILE-PROCESSOR
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.PIPELINE.INFILE,DISP=SHR
+//*INFILE2 DD   DSN=PROD.PIPELINE.INFILE.REGION2,DISP=SHR
+//*INFILE3 DD   DSN=PROD.PIPELINE.INFILE.REGION3,DISP=SHR
+//* OUTFILE IS A GDG (SEE DEFINE_OUTFILE_GDG.JCL) - EACH RUN     *
+//* CATALOGS A NEW GENERATION SO PRIOR DAYS' OUTPUT IS RETAINED  *
+//* FOR AUDIT/RERUN INSTEAD OF BEING OVERWRITTEN.                *
+//OUTFILE  DD   DSN=PROD.PIPELINE.OUTFILE(+1),DISP=(NEW,CATLG,CATLG)
+//REJFILE  DD   DSN=PROD.PIPELINE.REJFILE,DISP=(NEW,CATLG,DELETE)
+//DUPFILE  DD   DSN=PROD.PIPELINE.DUPFILE,DISP=(NEW,CATLG,DELETE)
+//* CHKPTFILE MUST SURVIVE AN ABEND (DISP=...,CATLG ON THE THIRD      *
+//* SUB-PARAMETER, NOT DELETE) OR A RESTART HAS NO CHECKPOINT TO READ *
+//CHKPTFILE DD  DSN=PROD.PIPELINE.CHKPTFILE,DISP=(NEW,CATLG,CATLG)
+//ERRLOG   DD   DSN=PROD.PIPELINE.ERRLOG,DISP=(NEW,CATLG,DELETE)
+//FPCOUNT  DD   DSN=PROD.PIPELINE.FPCOUNT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//VALIDATE EXEC PGM=SIMPLE-VALIDATOR,COND=(4,LT,FILEPROC)
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//OUTFILE  DD   DSN=PROD.PIPELINE.OUTFILE(0),DISP=SHR
+//VALREJ   DD   DSN=PROD.PIPELINE.VALREJ,DISP=(NEW,CATLG,DELETE)
+//VALPARM  DD   DSN=PROD.PIPELINE.VALPARM,DISP=SHR
+//SVCOUNT  DD   DSN=PROD.PIPELINE.SVCOUNT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//DATAPROC EXEC PGM=DATA-PROCESSOR,COND=((4,LT,FILEPROC),
+//             (4,LT,VALIDATE))
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//MASTFILE DD   DSN=PROD.PIPELINE.MASTFILE,DISP=SHR
+//TRANFILE DD   DSN=PROD.PIPELINE.TRANFILE,DISP=SHR
+//AUDITLOG DD   DSN=PROD.PIPELINE.AUDITLOG,DISP=(NEW,CATLG,DELETE)
+//DPCOUNT  DD   DSN=PROD.PIPELINE.DPCOUNT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//REPORT   EXEC PGM=REPORT-GENERATOR,COND=((4,LT,FILEPROC),
+//             (4,LT,VALIDATE),(4,LT,DATAPROC))
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//MASTFILE DD   DSN=PROD.PIPELINE.MASTFILE,DISP=SHR
+//VALREJ   DD   DSN=PROD.PIPELINE.VALREJ,DISP=SHR
+//RPTFILE  DD   DSN=PROD.PIPELINE.RPTFILE,DISP=(NEW,CATLG,DELETE)
+//RPTCSV   DD   DSN=PROD.PIPELINE.RPTCSV,DISP=(NEW,CATLG,DELETE)
+//ACCTFEED DD   DSN=PROD.PIPELINE.ACCTFEED,DISP=(NEW,CATLG,DELETE)
+//RPCOUNT  DD   DSN=PROD.PIPELINE.RPCOUNT,DISP=(NEW,CATLG,DELETE)
+//SYSOUT   DD   SYSOUT=*
+//*
+//RECONCIL EXEC PGM=PIPELINE-RECONCILE,COND=(4,LT,FILEPROC)
+//STEPLIB  DD   DSN=PROD.PIPELINE.LOADLIB,DISP=SHR
+//FPCOUNT  DD   DSN=PROD.PIPELINE.FPCOUNT,DISP=SHR
+//SVCOUNT  DD   DSN=PROD.PIPELINE.SVCOUNT,DISP=SHR
+//DPCOUNT  DD   DSN=PROD.PIPELINE.DPCOUNT,DISP=SHR
+//RPCOUNT  DD   DSN=PROD.PIPELINE.RPCOUNT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
